@@ -0,0 +1,22 @@
+//GDGDEFN  JOB (ACCTG),'DEFINE TABLES GDG',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* One-time setup: define the generation data group bases for   *
+//* the daily multiplication-table output and its CSV companion  *
+//* (XFERJOB ships the CSV generation alongside TBLOUT, so it    *
+//* needs its own GDG base the same way TBLOUT does).  Run this  *
+//* once before MAINJOB is scheduled; it is not part of the      *
+//* daily flow.                                                  *
+//*--------------------------------------------------------------*
+//DEFGDG   EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+   DEFINE GDG (NAME(PROD.MULT.TABLES) -
+               LIMIT(14) -
+               NOEMPTY -
+               SCRATCH)
+   DEFINE GDG (NAME(PROD.MULT.CSV) -
+               LIMIT(14) -
+               NOEMPTY -
+               SCRATCH)
+/*
