@@ -0,0 +1,23 @@
+//TRENDJOB JOB (ACCTG),'TABLE TREND RPT',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Multi-day trend report.  Reports the record count MAIN        *
+//* produced each of the last four retained GDG generations, so   *
+//* a slow drift in coverage shows up even on days RECONJOB's     *
+//* single day-over-day compare would not catch.                  *
+//* A separate JOB, not a step in MAINJOB or RECONJOB -- COND     *
+//* only tests return codes of earlier steps                      *
+//* within the SAME job, so it cannot see either job's return     *
+//* code from here.  Scheduled by Control-M to run only after     *
+//* MAINJOB (and, where both are run, RECONJOB) complete cleanly, *
+//* the same way PARTBL.jcl's job dependencies are expressed      *
+//* outside the JCL rather than with COND.                        *
+//*--------------------------------------------------------------*
+//TREND    EXEC PGM=TRENDRPT
+//STEPLIB  DD DSN=PROD.MULT.LOADLIB,DISP=SHR
+//CURRENT  DD DSN=PROD.MULT.TABLES(0),DISP=SHR
+//PRIOR1   DD DSN=PROD.MULT.TABLES(-1),DISP=SHR
+//PRIOR2   DD DSN=PROD.MULT.TABLES(-2),DISP=SHR
+//PRIOR3   DD DSN=PROD.MULT.TABLES(-3),DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
