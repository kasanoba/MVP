@@ -0,0 +1,34 @@
+//XFERJOB  JOB (ACCTG),'MULT TABLES XFER',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Mainframe-to-open-systems transfer.  Pushes the               *
+//* day's table output and CSV extract to the open-systems file   *
+//* share via batch FTP, using the standard z/OS FTP client       *
+//* (EXEC PGM=FTP with SYSIN control statements).  A separate JOB *
+//* -- COND only tests return codes of earlier steps within the   *
+//* SAME job, so it cannot see MAINJOB's or RECONJOB's return     *
+//* code from here.  Scheduled by Control-M to run only after     *
+//* MAINJOB and RECONJOB complete cleanly -- no point shipping a  *
+//* day's output that failed its own reconciliation -- the same   *
+//* way PARTBL.jcl's job dependencies are expressed outside the   *
+//* JCL rather than with COND.                                    *
+//*--------------------------------------------------------------*
+//*--------------------------------------------------------------*
+//* FTP login is supplied from the site's protected NETRC         *
+//* dataset (RACF-controlled, update access restricted to the     *
+//* scheduler's batch ID) rather than a literal userid/password   *
+//* on SYSIN -- see site standards for FTP.DATA/NETRC placement.  *
+//*--------------------------------------------------------------*
+//XFER     EXEC PGM=FTP,PARM='(EXIT'
+//SYSPRINT DD SYSOUT=*
+//OUTPUT   DD SYSOUT=*
+//NETRC    DD DSN=PROD.SECURE.FTP.NETRC,DISP=SHR
+//TBLOUT   DD DSN=PROD.MULT.TABLES(0),DISP=SHR
+//TBLCSV   DD DSN=PROD.MULT.CSV(0),DISP=SHR
+//SYSIN    DD *
+openxfer.example.com
+ASCII
+PUT 'PROD.MULT.TABLES(0)' mult_tables.txt
+PUT 'PROD.MULT.CSV(0)' mult_tables.csv
+QUIT
+/*
