@@ -0,0 +1,103 @@
+//*--------------------------------------------------------------*
+//* Parallel variant of MAINJOB.  Steps inside one JCL job always *
+//* run sequentially, so the independent tables MAIN drives (each *
+//* CALL "MULTGEN" stands alone) are split across two SEPARATE    *
+//* jobs instead of one long serial chain.  PARTBLA and PARTBLB   *
+//* have no COND/predecessor relationship on each other, so       *
+//* Control-M can start both the moment their input is available  *
+//* and run them on separate initiators at the same time.  Each   *
+//* uses the subset-selection control card to take half the       *
+//* range; PARTMRG then waits on BOTH via a Control-M "IN"        *
+//* condition (not expressible in JCL itself) before              *
+//* concatenating their output into the real PROD.MULT.TABLES     *
+//* GDG generation that RECONJOB compares.                        *
+//*                                                                *
+//* The grid/squares/cubes/power/extended-price reports (GRDRPT,  *
+//* SQRTBL, CUBETBL, POWTBL, ITMPRICE) sweep the full range        *
+//* themselves and take no part in the subset split above, so     *
+//* running them from both jobs would just compute and catalog    *
+//* the same output twice.  RANGEA leaves CC-ONESHOT-SKIP off and  *
+//* PARTBLA alone produces them, under their plain canonical DD    *
+//* names; RANGEB turns CC-ONESHOT-SKIP on and PARTBLB carries no  *
+//* DDs for them at all.  DIVOUT, like TBLOUT, IS split by the     *
+//* subset control card (MAIN's division dispatch honors the same  *
+//* CC-SUBSET-LIST), so its .A/.B halves stay legitimately split;  *
+//* nothing downstream reads a merged DIVOUT the way RECONJOB and  *
+//* TRENDRPT read merged PROD.MULT.TABLES, so no merge step is     *
+//* needed for it.  AUDITLOG is likewise left one-per-job, the     *
+//* same as any other job's own audit trail.                       *
+//*--------------------------------------------------------------*
+//PARTBLA  JOB (ACCTG),'MULT TABLES - PAR A',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//MAIN     EXEC PGM=MAIN
+//STEPLIB  DD DSN=PROD.MULT.LOADLIB,DISP=SHR
+//* RANGEA control card lists CC-SUBSET-LIST 2,3,4,5,6,7 and
+//* CC-ONESHOT-SKIP N -- PARTBLA is the sole producer of the
+//* one-shot reports below.
+//CTLCARD  DD DSN=PROD.MULT.CNTL(RANGEA),DISP=SHR
+//TBLOUT   DD DSN=PROD.MULT.PARTA,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FBA,LRECL=80,BLKSIZE=0)
+//TBLCSV   DD DSN=PROD.MULT.PARTA.CSV,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=40,BLKSIZE=0)
+//EXCPRPT  DD DSN=PROD.MULT.EXCPRPT.A,DISP=SHR
+//DWXTRACT DD DSN=PROD.MULT.DWXTRACT.A,DISP=SHR
+//DIVOUT   DD DSN=PROD.MULT.DIVOUT.A,DISP=SHR
+//TBLGRID  DD DSN=PROD.MULT.TBLGRID,DISP=SHR
+//SQROUT   DD DSN=PROD.MULT.SQROUT,DISP=SHR
+//CUBOUT   DD DSN=PROD.MULT.CUBOUT,DISP=SHR
+//AUDITLOG DD DSN=PROD.MULT.AUDITLOG.A,DISP=SHR
+//POWOUT   DD DSN=PROD.MULT.POWOUT,DISP=SHR
+//ITEMMAST DD DSN=PROD.MULT.ITEMMAST,DISP=SHR
+//ITEMOUT  DD DSN=PROD.MULT.ITEMOUT,DISP=SHR
+//RSTCKPT  DD DSN=PROD.MULT.RESTART.A,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//
+/*
+//PARTBLB  JOB (ACCTG),'MULT TABLES - PAR B',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//MAIN     EXEC PGM=MAIN
+//STEPLIB  DD DSN=PROD.MULT.LOADLIB,DISP=SHR
+//* RANGEB control card lists CC-SUBSET-LIST 8,9,10,11,12 and
+//* CC-ONESHOT-SKIP Y -- the one-shot reports below already come
+//* from PARTBLA, so PARTBLB carries no DDs for them.
+//CTLCARD  DD DSN=PROD.MULT.CNTL(RANGEB),DISP=SHR
+//TBLOUT   DD DSN=PROD.MULT.PARTB,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FBA,LRECL=80,BLKSIZE=0)
+//TBLCSV   DD DSN=PROD.MULT.PARTB.CSV,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=40,BLKSIZE=0)
+//EXCPRPT  DD DSN=PROD.MULT.EXCPRPT.B,DISP=SHR
+//DWXTRACT DD DSN=PROD.MULT.DWXTRACT.B,DISP=SHR
+//DIVOUT   DD DSN=PROD.MULT.DIVOUT.B,DISP=SHR
+//AUDITLOG DD DSN=PROD.MULT.AUDITLOG.B,DISP=SHR
+//RSTCKPT  DD DSN=PROD.MULT.RESTART.B,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//
+/*
+//*--------------------------------------------------------------*
+//* Scheduled by Control-M to run only after BOTH PARTBLA and     *
+//* PARTBLB complete cleanly.  Concatenates the two halves into   *
+//* the next PROD.MULT.TABLES generation in the same order MAIN's *
+//* serial dispatch list would have produced them, so RECONJOB    *
+//* and TRENDRPT see the same record layout either way.           *
+//*--------------------------------------------------------------*
+//PARTMRG  JOB (ACCTG),'MULT TABLES - MERGE',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//MERGE    EXEC PGM=IEBGENER
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD DSN=PROD.MULT.PARTA,DISP=SHR
+//         DD DSN=PROD.MULT.PARTB,DISP=SHR
+//SYSUT2   DD DSN=PROD.MULT.TABLES(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FBA,LRECL=80,BLKSIZE=0)
+//SYSIN    DD DUMMY
