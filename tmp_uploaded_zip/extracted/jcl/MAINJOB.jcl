@@ -0,0 +1,53 @@
+//MAINJOB  JOB (ACCTG),'MULT TABLES',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Daily multiplication-table reference batch.                  *
+//* Runs MAIN, which drives the generalized MULTGEN subprogram   *
+//* once per table number (2-12), plus DIV2-DIV12, GRDRPT,       *
+//* SQRTBL, and CUBETBL.  Runs every table in one serial job;    *
+//* see jcl/PARTBL.jcl for the split-into-parallel-jobs variant  *
+//* once the batch window needs to shrink.                       *
+//*--------------------------------------------------------------*
+//MAIN     EXEC PGM=MAIN
+//STEPLIB  DD DSN=PROD.MULT.LOADLIB,DISP=SHR
+//CTLCARD  DD DSN=PROD.MULT.CNTL(RANGE),DISP=SHR
+//* TBLOUT is a GDG (see jcl/GDGDEFN.jcl for the one-time base
+//* DEFINE) so each day's run keeps its own generation instead of
+//* overwriting yesterday's, and the reconciliation/trend jobs have
+//* prior generations to compare against.
+//TBLOUT   DD DSN=PROD.MULT.TABLES(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FBA,LRECL=80,BLKSIZE=0)
+//* TBLCSV is also a GDG (see jcl/GDGDEFN.jcl) so XFERJOB always
+//* ships the same day's generation it transfers TBLOUT from.
+//TBLCSV   DD DSN=PROD.MULT.CSV(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=40,BLKSIZE=0)
+//EXCPRPT  DD DSN=PROD.MULT.EXCPRPT,DISP=SHR
+//DWXTRACT DD DSN=PROD.MULT.DWXTRACT,DISP=SHR
+//DIVOUT   DD DSN=PROD.MULT.DIVOUT,DISP=SHR
+//TBLGRID  DD DSN=PROD.MULT.TBLGRID,DISP=SHR
+//SQROUT   DD DSN=PROD.MULT.SQROUT,DISP=SHR
+//CUBOUT   DD DSN=PROD.MULT.CUBOUT,DISP=SHR
+//AUDITLOG DD DSN=PROD.MULT.AUDITLOG,DISP=SHR
+//* POWOUT/ITEMMAST/ITEMOUT are only opened when the control card
+//* turns on the power-table or item-master modes; allocated here
+//* so either can be turned on without a JCL change.
+//POWOUT   DD DSN=PROD.MULT.POWOUT,DISP=SHR
+//ITEMMAST DD DSN=PROD.MULT.ITEMMAST,DISP=SHR
+//ITEMOUT  DD DSN=PROD.MULT.ITEMOUT,DISP=SHR
+//RSTCKPT  DD DSN=PROD.MULT.RESTART,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//*
+//* RECONJOB, TRENDJOB and XFERJOB are separate JOBs, not steps
+//* appended here -- COND can only test return codes of earlier
+//* steps within the SAME job, so a step in this job could not
+//* have tested MAIN's result from a different job anyway.
+//* Control-M runs them only after this job completes cleanly
+//* (RETURN-CODE 0); a nonzero return code here means at least
+//* one subprogram CALL failed and the scheduler holds them.
+//*
