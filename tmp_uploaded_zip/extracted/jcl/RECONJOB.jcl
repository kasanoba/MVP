@@ -0,0 +1,21 @@
+//RECONJOB JOB (ACCTG),'TABLE RECONCILE',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Day-over-day reconciliation.  Compares today's                *
+//* MAIN output generation against yesterday's retained           *
+//* GDG generation record-for-record.  The                        *
+//* tables are static reference facts, so any difference means a *
+//* program or data bug slipped in.                              *
+//* A separate JOB, not a step in MAINJOB -- COND only tests      *
+//* return codes of earlier steps within the SAME job, so it     *
+//* cannot see MAINJOB's return code from here.  Scheduled by     *
+//* Control-M to run only after MAINJOB completes cleanly, the    *
+//* same way PARTBL.jcl's PARTMRG/PARTBLA/PARTBLB dependencies    *
+//* are expressed outside the JCL rather than with COND.          *
+//*--------------------------------------------------------------*
+//RECON    EXEC PGM=RECONCIL
+//STEPLIB  DD DSN=PROD.MULT.LOADLIB,DISP=SHR
+//TODAY    DD DSN=PROD.MULT.TABLES(0),DISP=SHR
+//YESTRDAY DD DSN=PROD.MULT.TABLES(-1),DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
