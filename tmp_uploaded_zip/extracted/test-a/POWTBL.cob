@@ -0,0 +1,79 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. POWTBL.
+
+      *> Table-of-powers family: generalizes SQRTBL/CUBETBL's fixed
+      *> exponents of 2 and 3 into a LINKAGE-supplied exponent, the
+      *> same LINKAGE-parameter approach used to retire the
+      *> duplicated DAN2-DAN12 source files.  Exponents above 2 and 3
+      *> are needed only irregularly, so this is CALLed optionally
+      *> from MAIN with whatever exponent the control card asks for,
+      *> rather than running every time like SQRTBL/CUBETBL do.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT POWER-OUTPUT-FILE ASSIGN TO "POWOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-POWOUT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  POWER-OUTPUT-FILE.
+       01  POWER-OUTPUT-RECORD         PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY CTLCARD.
+       01  WS-POWOUT-STATUS            PIC XX VALUE SPACES.
+       01  PW-VALUE                    PIC 99.
+       01  PW-RESULT                   PIC 9(9).
+      *> PW-VALUE can legitimately reach CTL-MULT-HIGH (99), the same
+      *> width as PW-VALUE itself, so an unconditional ADD 1 at that
+      *> boundary would wrap instead of exceeding it and loop
+      *> forever.  This flag lets the loop stop exactly at
+      *> CTL-MULT-HIGH without ever incrementing past it.
+       01  WS-VALUE-AT-END              PIC X VALUE "N".
+           88  WS-VALUE-LOOP-DONE       VALUE "Y".
+
+       LINKAGE SECTION.
+       01  LK-EXPONENT                 PIC 99.
+
+       PROCEDURE DIVISION USING LK-EXPONENT.
+       POWTBL-MAIN.
+           OPEN OUTPUT POWER-OUTPUT-FILE
+           IF WS-POWOUT-STATUS NOT = "00"
+               DISPLAY "*** POWTBL: POWOUT NOT AVAILABLE - "
+                   "POWER TABLE SKIPPED ***"
+               GOBACK
+           END-IF
+           DISPLAY "1TABLE OF POWERS (EXPONENT " LK-EXPONENT ")"
+           MOVE CTL-MULT-LOW TO PW-VALUE
+           PERFORM UNTIL WS-VALUE-LOOP-DONE
+                   OR PW-VALUE > CTL-MULT-HIGH
+      *> PW-VALUE can reach 99 and LK-EXPONENT can reach 9, and
+      *> 99 ** 9 is far past what PIC 9(9) can hold, so an
+      *> oversized power must be caught instead of silently
+      *> truncated.
+               COMPUTE PW-RESULT = PW-VALUE ** LK-EXPONENT
+                   ON SIZE ERROR
+                       DISPLAY "*** POWTBL: RESULT OVERFLOW FOR "
+                           PW-VALUE " TO THE POWER OF " LK-EXPONENT
+                           " - LINE SKIPPED ***"
+                   NOT ON SIZE ERROR
+                       DISPLAY PW-VALUE " TO THE POWER OF "
+                           LK-EXPONENT " = " PW-RESULT
+                       MOVE SPACES TO POWER-OUTPUT-RECORD
+                       STRING PW-VALUE " TO THE POWER OF " LK-EXPONENT
+                           " = " PW-RESULT
+                           DELIMITED BY SIZE INTO POWER-OUTPUT-RECORD
+                       END-STRING
+                       WRITE POWER-OUTPUT-RECORD
+               END-COMPUTE
+               IF PW-VALUE >= CTL-MULT-HIGH
+                   SET WS-VALUE-LOOP-DONE TO TRUE
+               ELSE
+                   ADD 1 TO PW-VALUE
+               END-IF
+           END-PERFORM
+           CLOSE POWER-OUTPUT-FILE
+           GOBACK.
+
+       END PROGRAM POWTBL.
