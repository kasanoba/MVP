@@ -0,0 +1,97 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ITMPRICE.
+
+      *> Item-master extended-price mode: every DANx/
+      *> MULTGEN table multiplies fixed literal multiplicands against
+      *> a fixed 1-9 multiplier range -- a static reference sheet, not
+      *> real transaction data.  This subprogram reads actual
+      *> item-master records (quantity and unit price) and reuses the
+      *> same loop/COMPUTE/DISPLAY/WRITE shape SQRTBL, CUBETBL and
+      *> POWTBL already use for their one-shot reports to produce a
+      *> genuine extended-price line per item, so the engine can
+      *> verify real daily order lines instead of only ever printing
+      *> the same nine fixed reference facts per subprogram.  CALLed
+      *> from MAIN only when the control card turns CTL-ITEM-MODE-ON
+      *> (see CTLCARD.cpy).
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ITEM-MASTER-FILE ASSIGN TO "ITEMMAST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ITEMMAST-STATUS.
+           SELECT ITEM-PRICE-FILE ASSIGN TO "ITEMOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ITEMOUT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ITEM-MASTER-FILE.
+       01  ITEM-MASTER-RECORD.
+           05  IM-ITEM-NUMBER           PIC X(6).
+           05  IM-QUANTITY              PIC 9(5).
+           05  IM-UNIT-PRICE            PIC 9(5)V99.
+
+       FD  ITEM-PRICE-FILE.
+       01  ITEM-PRICE-RECORD           PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-ITEMMAST-STATUS          PIC XX VALUE SPACES.
+       01  WS-ITEMOUT-STATUS           PIC XX VALUE SPACES.
+      *> Widened to 10 integer digits: IM-QUANTITY (max 99999) times
+      *> IM-UNIT-PRICE (max 99999.99) can reach roughly 9999899000.01,
+      *> past what PIC 9(7)V99 can hold.
+       01  WS-EXTENDED-PRICE           PIC 9(10)V99 VALUE 0.
+       01  WS-ITEM-COUNT               PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+       ITMPRICE-MAIN.
+           OPEN INPUT ITEM-MASTER-FILE
+           IF WS-ITEMMAST-STATUS NOT = "00"
+               DISPLAY "*** ITMPRICE: ITEMMAST NOT AVAILABLE - "
+                   "EXTENDED-PRICE REPORT SKIPPED ***"
+               GOBACK
+           END-IF
+           OPEN OUTPUT ITEM-PRICE-FILE
+           IF WS-ITEMOUT-STATUS NOT = "00"
+               DISPLAY "*** ITMPRICE: ITEMOUT NOT AVAILABLE - "
+                   "EXTENDED-PRICE REPORT SKIPPED ***"
+               CLOSE ITEM-MASTER-FILE
+               GOBACK
+           END-IF
+           DISPLAY "1ITEM EXTENDED-PRICE REPORT"
+           PERFORM UNTIL WS-ITEMMAST-STATUS NOT = "00"
+               READ ITEM-MASTER-FILE
+                   AT END
+                       MOVE "10" TO WS-ITEMMAST-STATUS
+                   NOT AT END
+                       PERFORM COMPUTE-AND-WRITE-EXTENDED-PRICE
+               END-READ
+           END-PERFORM
+           MOVE SPACES TO ITEM-PRICE-RECORD
+           STRING "ITEM COUNT: " WS-ITEM-COUNT
+               DELIMITED BY SIZE INTO ITEM-PRICE-RECORD
+           END-STRING
+           WRITE ITEM-PRICE-RECORD
+           CLOSE ITEM-MASTER-FILE
+           CLOSE ITEM-PRICE-FILE
+           GOBACK.
+
+       COMPUTE-AND-WRITE-EXTENDED-PRICE.
+           COMPUTE WS-EXTENDED-PRICE ROUNDED =
+               IM-QUANTITY * IM-UNIT-PRICE
+               ON SIZE ERROR
+                   DISPLAY "*** ITMPRICE: EXTENDED PRICE OVERFLOW FOR "
+                       "ITEM " IM-ITEM-NUMBER " - LINE SKIPPED ***"
+               NOT ON SIZE ERROR
+                   ADD 1 TO WS-ITEM-COUNT
+                   DISPLAY IM-ITEM-NUMBER " QTY " IM-QUANTITY
+                       " @ " IM-UNIT-PRICE " = " WS-EXTENDED-PRICE
+                   MOVE SPACES TO ITEM-PRICE-RECORD
+                   STRING IM-ITEM-NUMBER " QTY " IM-QUANTITY
+                       " @ " IM-UNIT-PRICE " = " WS-EXTENDED-PRICE
+                       DELIMITED BY SIZE INTO ITEM-PRICE-RECORD
+                   END-STRING
+                   WRITE ITEM-PRICE-RECORD
+           END-COMPUTE.
+
+       END PROGRAM ITMPRICE.
