@@ -0,0 +1,338 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRENDRPT.
+
+      *> Multi-day trend report: RECONCIL.cob already
+      *> flags an exact today-vs-yesterday mismatch, but that only
+      *> looks back one generation.  This reads the current GDG
+      *> generation plus the three prior ones (DD names CURRENT,
+      *> PRIOR1, PRIOR2, PRIOR3 -- the caller assigns them to
+      *> PROD.MULT.TABLES(0)/(-1)/(-2)/(-3)), reports the record
+      *> count each day produced so a slow drift in table coverage
+      *> shows up even when no single day-over-day diff would catch
+      *> it, and -- reusing RECONCIL-MAIN's simultaneous-read
+      *> byte-for-byte compare -- walks each adjacent pair of
+      *> generations (CURRENT/PRIOR1, PRIOR1/PRIOR2, PRIOR2/PRIOR3)
+      *> record by record, calling out by generation which pair
+      *> differs instead of only reporting that the record count
+      *> changed.  One SELECT/FD pair per generation, matching the
+      *> duplicative DAN2-DAN12-style shape the repo used before
+      *> MULTGEN generalized it -- there is no generation-number
+      *> loop here because each generation is a distinct fixed DD
+      *> name assigned by JCL, not a value a PERFORM VARYING can
+      *> drive, so the compare is likewise three duplicated
+      *> paragraphs, one per adjacent pair.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CURRENT-FILE ASSIGN TO "CURRENT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CURRENT-STATUS.
+           SELECT PRIOR1-FILE ASSIGN TO "PRIOR1"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRIOR1-STATUS.
+           SELECT PRIOR2-FILE ASSIGN TO "PRIOR2"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRIOR2-STATUS.
+           SELECT PRIOR3-FILE ASSIGN TO "PRIOR3"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRIOR3-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CURRENT-FILE.
+       01  CURRENT-RECORD              PIC X(80).
+
+       FD  PRIOR1-FILE.
+       01  PRIOR1-RECORD                PIC X(80).
+
+       FD  PRIOR2-FILE.
+       01  PRIOR2-RECORD                PIC X(80).
+
+       FD  PRIOR3-FILE.
+       01  PRIOR3-RECORD                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CURRENT-STATUS           PIC XX VALUE SPACES.
+       01  WS-PRIOR1-STATUS            PIC XX VALUE SPACES.
+       01  WS-PRIOR2-STATUS            PIC XX VALUE SPACES.
+       01  WS-PRIOR3-STATUS            PIC XX VALUE SPACES.
+       01  WS-EOF                      PIC X VALUE "N".
+           88  WS-AT-EOF               VALUE "Y".
+
+      *> One row per generation in the trend table: how many records
+      *> it held and whether it was present at all (a missing PRIORn
+      *> DD just means the GDG doesn't have that many generations
+      *> retained yet).
+       01  WS-TREND-TABLE.
+           05  WS-TREND-ENTRY OCCURS 4 TIMES.
+               10  WS-TREND-LABEL      PIC X(10).
+               10  WS-TREND-PRESENT    PIC X VALUE "N".
+                   88  WS-TREND-IS-PRESENT VALUE "Y".
+               10  WS-TREND-COUNT      PIC 9(6) VALUE 0.
+       01  WS-TREND-IDX                PIC 9 VALUE 0.
+       01  WS-PRIOR-COUNT              PIC 9(6) VALUE 0.
+       01  WS-CHANGE                   PIC S9(6) VALUE 0.
+
+      *> Working storage for the pairwise byte-for-byte compare,
+      *> reused across all three adjacent-generation pairs the same
+      *> way RECONCIL-MAIN's WS-LINE-NUMBER/WS-DIFF-COUNT are reused
+      *> across its single TODAY-vs-YESTERDAY pass.
+       01  WS-COMPARE-LINE             PIC 9(6) VALUE 0.
+       01  WS-COMPARE-DIFF-COUNT       PIC 9(6) VALUE 0.
+       01  WS-EOF-A                    PIC X VALUE "N".
+           88  AT-EOF-A                VALUE "Y".
+       01  WS-EOF-B                    PIC X VALUE "N".
+           88  AT-EOF-B                VALUE "Y".
+       01  WS-ANY-MISMATCH             PIC X VALUE "N".
+           88  TREND-HAS-MISMATCH      VALUE "Y".
+
+       PROCEDURE DIVISION.
+       TRENDRPT-MAIN.
+           MOVE "CURRENT   " TO WS-TREND-LABEL (1)
+           MOVE "PRIOR1    " TO WS-TREND-LABEL (2)
+           MOVE "PRIOR2    " TO WS-TREND-LABEL (3)
+           MOVE "PRIOR3    " TO WS-TREND-LABEL (4)
+           DISPLAY "===== MULTI-DAY TREND REPORT ====="
+           PERFORM COUNT-CURRENT
+           PERFORM COUNT-PRIOR1
+           PERFORM COUNT-PRIOR2
+           PERFORM COUNT-PRIOR3
+           PERFORM PRINT-TREND-TABLE
+           PERFORM COMPARE-GENERATIONS
+           IF TREND-HAS-MISMATCH
+               DISPLAY "ONE OR MORE RETAINED GENERATIONS DIFFER - "
+                   "SEE ABOVE"
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               DISPLAY "ALL RETAINED GENERATIONS ARE BYTE-FOR-BYTE "
+                   "IDENTICAL"
+           END-IF
+           DISPLAY "====================================="
+           GOBACK.
+
+       COUNT-CURRENT.
+           OPEN INPUT CURRENT-FILE
+           IF WS-CURRENT-STATUS = "00"
+               SET WS-TREND-IS-PRESENT (1) TO TRUE
+               MOVE "N" TO WS-EOF
+               PERFORM UNTIL WS-AT-EOF
+                   READ CURRENT-FILE
+                       AT END SET WS-AT-EOF TO TRUE
+                       NOT AT END ADD 1 TO WS-TREND-COUNT (1)
+                   END-READ
+               END-PERFORM
+               CLOSE CURRENT-FILE
+           END-IF.
+
+       COUNT-PRIOR1.
+           OPEN INPUT PRIOR1-FILE
+           IF WS-PRIOR1-STATUS = "00"
+               SET WS-TREND-IS-PRESENT (2) TO TRUE
+               MOVE "N" TO WS-EOF
+               PERFORM UNTIL WS-AT-EOF
+                   READ PRIOR1-FILE
+                       AT END SET WS-AT-EOF TO TRUE
+                       NOT AT END ADD 1 TO WS-TREND-COUNT (2)
+                   END-READ
+               END-PERFORM
+               CLOSE PRIOR1-FILE
+           END-IF.
+
+       COUNT-PRIOR2.
+           OPEN INPUT PRIOR2-FILE
+           IF WS-PRIOR2-STATUS = "00"
+               SET WS-TREND-IS-PRESENT (3) TO TRUE
+               MOVE "N" TO WS-EOF
+               PERFORM UNTIL WS-AT-EOF
+                   READ PRIOR2-FILE
+                       AT END SET WS-AT-EOF TO TRUE
+                       NOT AT END ADD 1 TO WS-TREND-COUNT (3)
+                   END-READ
+               END-PERFORM
+               CLOSE PRIOR2-FILE
+           END-IF.
+
+       COUNT-PRIOR3.
+           OPEN INPUT PRIOR3-FILE
+           IF WS-PRIOR3-STATUS = "00"
+               SET WS-TREND-IS-PRESENT (4) TO TRUE
+               MOVE "N" TO WS-EOF
+               PERFORM UNTIL WS-AT-EOF
+                   READ PRIOR3-FILE
+                       AT END SET WS-AT-EOF TO TRUE
+                       NOT AT END ADD 1 TO WS-TREND-COUNT (4)
+                   END-READ
+               END-PERFORM
+               CLOSE PRIOR3-FILE
+           END-IF.
+
+       PRINT-TREND-TABLE.
+           MOVE 0 TO WS-PRIOR-COUNT
+           PERFORM VARYING WS-TREND-IDX FROM 1 BY 1
+                   UNTIL WS-TREND-IDX > 4
+               IF WS-TREND-IS-PRESENT (WS-TREND-IDX)
+                   IF WS-TREND-IDX = 1
+                       DISPLAY WS-TREND-LABEL (WS-TREND-IDX)
+                           " RECORDS: " WS-TREND-COUNT (WS-TREND-IDX)
+                   ELSE
+                       COMPUTE WS-CHANGE = WS-TREND-COUNT (WS-TREND-IDX)
+                           - WS-PRIOR-COUNT
+                       DISPLAY WS-TREND-LABEL (WS-TREND-IDX)
+                           " RECORDS: " WS-TREND-COUNT (WS-TREND-IDX)
+                           "  CHANGE FROM PRIOR DAY: " WS-CHANGE
+                   END-IF
+                   MOVE WS-TREND-COUNT (WS-TREND-IDX) TO WS-PRIOR-COUNT
+               ELSE
+                   DISPLAY WS-TREND-LABEL (WS-TREND-IDX)
+                       " NOT AVAILABLE (GENERATION NOT RETAINED)"
+               END-IF
+           END-PERFORM.
+
+      *> Only compares a pair when both generations were actually
+      *> retained (WS-TREND-IS-PRESENT) -- a shorter GDG (early in
+      *> the retention window) is not itself a mismatch.
+       COMPARE-GENERATIONS.
+           IF WS-TREND-IS-PRESENT (1) AND WS-TREND-IS-PRESENT (2)
+               PERFORM COMPARE-CURRENT-VS-PRIOR1
+           END-IF
+           IF WS-TREND-IS-PRESENT (2) AND WS-TREND-IS-PRESENT (3)
+               PERFORM COMPARE-PRIOR1-VS-PRIOR2
+           END-IF
+           IF WS-TREND-IS-PRESENT (3) AND WS-TREND-IS-PRESENT (4)
+               PERFORM COMPARE-PRIOR2-VS-PRIOR3
+           END-IF.
+
+       COMPARE-CURRENT-VS-PRIOR1.
+           MOVE 0 TO WS-COMPARE-LINE
+           MOVE 0 TO WS-COMPARE-DIFF-COUNT
+           MOVE "N" TO WS-EOF-A
+           MOVE "N" TO WS-EOF-B
+           OPEN INPUT CURRENT-FILE
+           OPEN INPUT PRIOR1-FILE
+           READ CURRENT-FILE
+               AT END SET AT-EOF-A TO TRUE
+           END-READ
+           READ PRIOR1-FILE
+               AT END SET AT-EOF-B TO TRUE
+           END-READ
+           PERFORM UNTIL AT-EOF-A AND AT-EOF-B
+               ADD 1 TO WS-COMPARE-LINE
+               IF AT-EOF-A OR AT-EOF-B
+                   ADD 1 TO WS-COMPARE-DIFF-COUNT
+               ELSE
+                   IF CURRENT-RECORD NOT = PRIOR1-RECORD
+                       ADD 1 TO WS-COMPARE-DIFF-COUNT
+                   END-IF
+               END-IF
+               IF NOT AT-EOF-A
+                   READ CURRENT-FILE
+                       AT END SET AT-EOF-A TO TRUE
+                   END-READ
+               END-IF
+               IF NOT AT-EOF-B
+                   READ PRIOR1-FILE
+                       AT END SET AT-EOF-B TO TRUE
+                   END-READ
+               END-IF
+           END-PERFORM
+           CLOSE CURRENT-FILE
+           CLOSE PRIOR1-FILE
+           IF WS-COMPARE-DIFF-COUNT = 0
+               DISPLAY WS-TREND-LABEL (1) " VS " WS-TREND-LABEL (2)
+                   ": BYTE-FOR-BYTE IDENTICAL"
+           ELSE
+               SET TREND-HAS-MISMATCH TO TRUE
+               DISPLAY WS-TREND-LABEL (1) " VS " WS-TREND-LABEL (2)
+                   ": " WS-COMPARE-DIFF-COUNT " DIFFERENCE(S)"
+           END-IF.
+
+       COMPARE-PRIOR1-VS-PRIOR2.
+           MOVE 0 TO WS-COMPARE-LINE
+           MOVE 0 TO WS-COMPARE-DIFF-COUNT
+           MOVE "N" TO WS-EOF-A
+           MOVE "N" TO WS-EOF-B
+           OPEN INPUT PRIOR1-FILE
+           OPEN INPUT PRIOR2-FILE
+           READ PRIOR1-FILE
+               AT END SET AT-EOF-A TO TRUE
+           END-READ
+           READ PRIOR2-FILE
+               AT END SET AT-EOF-B TO TRUE
+           END-READ
+           PERFORM UNTIL AT-EOF-A AND AT-EOF-B
+               ADD 1 TO WS-COMPARE-LINE
+               IF AT-EOF-A OR AT-EOF-B
+                   ADD 1 TO WS-COMPARE-DIFF-COUNT
+               ELSE
+                   IF PRIOR1-RECORD NOT = PRIOR2-RECORD
+                       ADD 1 TO WS-COMPARE-DIFF-COUNT
+                   END-IF
+               END-IF
+               IF NOT AT-EOF-A
+                   READ PRIOR1-FILE
+                       AT END SET AT-EOF-A TO TRUE
+                   END-READ
+               END-IF
+               IF NOT AT-EOF-B
+                   READ PRIOR2-FILE
+                       AT END SET AT-EOF-B TO TRUE
+                   END-READ
+               END-IF
+           END-PERFORM
+           CLOSE PRIOR1-FILE
+           CLOSE PRIOR2-FILE
+           IF WS-COMPARE-DIFF-COUNT = 0
+               DISPLAY WS-TREND-LABEL (2) " VS " WS-TREND-LABEL (3)
+                   ": BYTE-FOR-BYTE IDENTICAL"
+           ELSE
+               SET TREND-HAS-MISMATCH TO TRUE
+               DISPLAY WS-TREND-LABEL (2) " VS " WS-TREND-LABEL (3)
+                   ": " WS-COMPARE-DIFF-COUNT " DIFFERENCE(S)"
+           END-IF.
+
+       COMPARE-PRIOR2-VS-PRIOR3.
+           MOVE 0 TO WS-COMPARE-LINE
+           MOVE 0 TO WS-COMPARE-DIFF-COUNT
+           MOVE "N" TO WS-EOF-A
+           MOVE "N" TO WS-EOF-B
+           OPEN INPUT PRIOR2-FILE
+           OPEN INPUT PRIOR3-FILE
+           READ PRIOR2-FILE
+               AT END SET AT-EOF-A TO TRUE
+           END-READ
+           READ PRIOR3-FILE
+               AT END SET AT-EOF-B TO TRUE
+           END-READ
+           PERFORM UNTIL AT-EOF-A AND AT-EOF-B
+               ADD 1 TO WS-COMPARE-LINE
+               IF AT-EOF-A OR AT-EOF-B
+                   ADD 1 TO WS-COMPARE-DIFF-COUNT
+               ELSE
+                   IF PRIOR2-RECORD NOT = PRIOR3-RECORD
+                       ADD 1 TO WS-COMPARE-DIFF-COUNT
+                   END-IF
+               END-IF
+               IF NOT AT-EOF-A
+                   READ PRIOR2-FILE
+                       AT END SET AT-EOF-A TO TRUE
+                   END-READ
+               END-IF
+               IF NOT AT-EOF-B
+                   READ PRIOR3-FILE
+                       AT END SET AT-EOF-B TO TRUE
+                   END-READ
+               END-IF
+           END-PERFORM
+           CLOSE PRIOR2-FILE
+           CLOSE PRIOR3-FILE
+           IF WS-COMPARE-DIFF-COUNT = 0
+               DISPLAY WS-TREND-LABEL (3) " VS " WS-TREND-LABEL (4)
+                   ": BYTE-FOR-BYTE IDENTICAL"
+           ELSE
+               SET TREND-HAS-MISMATCH TO TRUE
+               DISPLAY WS-TREND-LABEL (3) " VS " WS-TREND-LABEL (4)
+                   ": " WS-COMPARE-DIFF-COUNT " DIFFERENCE(S)"
+           END-IF.
+
+       END PROGRAM TRENDRPT.
