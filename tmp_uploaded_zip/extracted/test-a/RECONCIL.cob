@@ -0,0 +1,93 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCIL.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TODAY-FILE ASSIGN TO "TODAY"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TODAY-STATUS.
+           SELECT YESTERDAY-FILE ASSIGN TO "YESTRDAY"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-YESTERDAY-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TODAY-FILE.
+       01  TODAY-RECORD                PIC X(80).
+
+       FD  YESTERDAY-FILE.
+       01  YESTERDAY-RECORD            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-TODAY-STATUS             PIC XX VALUE SPACES.
+       01  WS-YESTERDAY-STATUS         PIC XX VALUE SPACES.
+       01  WS-TODAY-EOF                PIC X VALUE "N".
+           88  TODAY-AT-EOF            VALUE "Y".
+       01  WS-YESTERDAY-EOF            PIC X VALUE "N".
+           88  YESTERDAY-AT-EOF        VALUE "Y".
+       01  WS-LINE-NUMBER              PIC 9(6) VALUE 0.
+       01  WS-DIFF-COUNT               PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+       RECONCIL-MAIN.
+           OPEN INPUT TODAY-FILE
+           IF WS-TODAY-STATUS NOT = "00"
+               DISPLAY "*** RECONCIL: TODAY NOT AVAILABLE - "
+                   "RECONCILIATION SKIPPED ***"
+               GOBACK
+           END-IF
+           OPEN INPUT YESTERDAY-FILE
+           IF WS-YESTERDAY-STATUS NOT = "00"
+               DISPLAY "*** RECONCIL: YESTRDAY NOT AVAILABLE - "
+                   "RECONCILIATION SKIPPED ***"
+               CLOSE TODAY-FILE
+               GOBACK
+           END-IF
+           DISPLAY "===== DAY-OVER-DAY TABLE RECONCILIATION ====="
+           PERFORM READ-TODAY
+           PERFORM READ-YESTERDAY
+           PERFORM UNTIL TODAY-AT-EOF AND YESTERDAY-AT-EOF
+               ADD 1 TO WS-LINE-NUMBER
+               IF TODAY-AT-EOF OR YESTERDAY-AT-EOF
+                   ADD 1 TO WS-DIFF-COUNT
+                   DISPLAY "MISMATCH AT LINE " WS-LINE-NUMBER
+                       ": ONE GENERATION IS SHORTER"
+               ELSE
+                   IF TODAY-RECORD NOT = YESTERDAY-RECORD
+                       ADD 1 TO WS-DIFF-COUNT
+                       DISPLAY "MISMATCH AT LINE " WS-LINE-NUMBER
+                       DISPLAY "  TODAY    : " TODAY-RECORD
+                       DISPLAY "  YESTERDAY: " YESTERDAY-RECORD
+                   END-IF
+               END-IF
+               IF NOT TODAY-AT-EOF
+                   PERFORM READ-TODAY
+               END-IF
+               IF NOT YESTERDAY-AT-EOF
+                   PERFORM READ-YESTERDAY
+               END-IF
+           END-PERFORM
+           CLOSE TODAY-FILE
+           CLOSE YESTERDAY-FILE
+           IF WS-DIFF-COUNT = 0
+               DISPLAY "RECONCILIATION CLEAN - NO DIFFERENCES"
+           ELSE
+               DISPLAY "RECONCILIATION FOUND " WS-DIFF-COUNT
+                   " DIFFERENCE(S)"
+               MOVE 8 TO RETURN-CODE
+           END-IF
+           DISPLAY "==============================================="
+           GOBACK.
+
+       READ-TODAY.
+           READ TODAY-FILE
+               AT END SET TODAY-AT-EOF TO TRUE
+           END-READ.
+
+       READ-YESTERDAY.
+           READ YESTERDAY-FILE
+               AT END SET YESTERDAY-AT-EOF TO TRUE
+           END-READ.
+
+       END PROGRAM RECONCIL.
