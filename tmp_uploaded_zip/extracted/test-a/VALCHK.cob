@@ -0,0 +1,60 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VALCHK.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *> Widened to match MR-RESULT (MULTREC.cpy): both factors can
+      *> independently reach 99, so 99 * 99 = 9801 no longer fits
+      *> PIC S999.  Must stay the same width as LK-RESULT below --
+      *> the two are compared directly.
+       01  WS-EXPECTED-RESULT      PIC S9(4) VALUE 0
+           SIGN IS TRAILING SEPARATE.
+      *> One digit wider than WS-MULTIPLIER-MAGNITUDE: the loop below
+      *> must count one past the magnitude to satisfy its UNTIL test,
+      *> and a magnitude of 99 would overflow a same-width PIC 99
+      *> counter right at the exit check.
+       01  WS-ADD-COUNTER          PIC 999 VALUE 0.
+      *> Magnitude of LK-MULTIPLIER: the repeated-
+      *> addition loop below counts up, so a negative multiplier is
+      *> re-derived by adding LK-MULTIPLICAND this many times and
+      *> then negating the total.
+       01  WS-MULTIPLIER-MAGNITUDE PIC 99 VALUE 0.
+
+       LINKAGE SECTION.
+       01  LK-MULTIPLICAND         PIC 99.
+       01  LK-MULTIPLIER           PIC S99
+           SIGN IS TRAILING SEPARATE.
+      *> Must match MR-RESULT's width (MULTREC.cpy) -- the caller
+      *> passes MR-RESULT here by reference, and a narrower LINKAGE
+      *> item would overlay only part of the caller's field.
+       01  LK-RESULT               PIC S9(4)
+           SIGN IS TRAILING SEPARATE.
+       01  LK-VALID-FLAG           PIC X.
+
+       PROCEDURE DIVISION USING LK-MULTIPLICAND LK-MULTIPLIER
+               LK-RESULT LK-VALID-FLAG.
+       VALCHK-MAIN.
+           *> Independently re-derive the product by repeated
+           *> addition instead of trusting the caller's COMPUTE, so
+           *> a subtle COMPUTE or data-corruption bug is caught
+           *> before the figure reaches the printed sheet.  A zero
+           *> multiplier falls straight through to zero; a negative
+           *> multiplier sums over its magnitude and
+           *> then negates the total.
+           MOVE 0 TO WS-EXPECTED-RESULT
+           MOVE FUNCTION ABS(LK-MULTIPLIER) TO WS-MULTIPLIER-MAGNITUDE
+           PERFORM VARYING WS-ADD-COUNTER FROM 1 BY 1
+                   UNTIL WS-ADD-COUNTER > WS-MULTIPLIER-MAGNITUDE
+               ADD LK-MULTIPLICAND TO WS-EXPECTED-RESULT
+           END-PERFORM
+           IF LK-MULTIPLIER < 0
+               MULTIPLY -1 BY WS-EXPECTED-RESULT
+           END-IF
+           IF WS-EXPECTED-RESULT = LK-RESULT
+               MOVE "Y" TO LK-VALID-FLAG
+           ELSE
+               MOVE "N" TO LK-VALID-FLAG
+           END-IF
+           GOBACK.
+
+       END PROGRAM VALCHK.
