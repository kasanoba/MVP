@@ -0,0 +1,59 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUBETBL.
+
+      *> Table-of-cubes reference sheet: same loop shape as SQRTBL,
+      *> run once over the CTL-MULT-LOW/CTL-MULT-HIGH range.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUBE-OUTPUT-FILE ASSIGN TO "CUBOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CUBOUT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUBE-OUTPUT-FILE.
+       01  CUBE-OUTPUT-RECORD          PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY CTLCARD.
+       01  WS-CUBOUT-STATUS            PIC XX VALUE SPACES.
+       01  CB-VALUE                    PIC 99.
+       01  CB-RESULT                   PIC 9(6).
+      *> CB-VALUE can legitimately reach CTL-MULT-HIGH (99), the same
+      *> width as CB-VALUE itself, so an unconditional ADD 1 at that
+      *> boundary would wrap instead of exceeding it and loop
+      *> forever.  This flag lets the loop stop exactly at
+      *> CTL-MULT-HIGH without ever incrementing past it.
+       01  WS-VALUE-AT-END             PIC X VALUE "N".
+           88  WS-VALUE-LOOP-DONE      VALUE "Y".
+
+       PROCEDURE DIVISION.
+       CUBETBL-MAIN.
+           OPEN OUTPUT CUBE-OUTPUT-FILE
+           IF WS-CUBOUT-STATUS NOT = "00"
+               DISPLAY "*** CUBETBL: CUBOUT NOT AVAILABLE - "
+                   "CUBES TABLE SKIPPED ***"
+               GOBACK
+           END-IF
+           DISPLAY "1TABLE OF CUBES"
+           MOVE CTL-MULT-LOW TO CB-VALUE
+           PERFORM UNTIL WS-VALUE-LOOP-DONE
+                   OR CB-VALUE > CTL-MULT-HIGH
+               COMPUTE CB-RESULT = CB-VALUE * CB-VALUE * CB-VALUE
+               DISPLAY CB-VALUE " CUBED = " CB-RESULT
+               MOVE SPACES TO CUBE-OUTPUT-RECORD
+               STRING CB-VALUE " CUBED = " CB-RESULT
+                   DELIMITED BY SIZE INTO CUBE-OUTPUT-RECORD
+               END-STRING
+               WRITE CUBE-OUTPUT-RECORD
+               IF CB-VALUE >= CTL-MULT-HIGH
+                   SET WS-VALUE-LOOP-DONE TO TRUE
+               ELSE
+                   ADD 1 TO CB-VALUE
+               END-IF
+           END-PERFORM
+           CLOSE CUBE-OUTPUT-FILE
+           GOBACK.
+
+       END PROGRAM CUBETBL.
