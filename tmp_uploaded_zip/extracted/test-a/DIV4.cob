@@ -0,0 +1,49 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DIV4.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY DVTOUT-SEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY DVTOUT-FD.
+
+       WORKING-STORAGE SECTION.
+       COPY CTLCARD.
+       COPY DIVREC.
+       COPY WRTDIV-WS.
+       COPY RPTCTL.
+
+       PROCEDURE DIVISION.
+       DIV4-MAIN.
+           MOVE 4 TO DV-DIVISOR
+           MOVE CTL-MULT-LOW TO DV-FACTOR
+           MOVE "N" TO WS-FACTOR-AT-END
+           PERFORM OPEN-DIV-OUTPUT
+           PERFORM WRITE-DIV-HEADER
+           PERFORM UNTIL WS-FACTOR-LOOP-DONE
+                   OR DV-FACTOR > CTL-MULT-HIGH
+               COMPUTE DV-DIVIDEND = DV-DIVISOR * DV-FACTOR
+                   ON SIZE ERROR
+                       DISPLAY "*** DIV4: DIVIDEND OVERFLOW FOR "
+                           DV-DIVISOR " * " DV-FACTOR
+                           " - LINE SKIPPED ***"
+                   NOT ON SIZE ERROR
+                       DIVIDE DV-DIVIDEND BY DV-DIVISOR
+                           GIVING DV-QUOTIENT
+                       PERFORM WRITE-DIV-LINE
+               END-COMPUTE
+               IF DV-FACTOR >= CTL-MULT-HIGH
+                   SET WS-FACTOR-LOOP-DONE TO TRUE
+               ELSE
+                   ADD 1 TO DV-FACTOR
+               END-IF
+           END-PERFORM
+           PERFORM WRITE-DIV-FOOTER
+           PERFORM CLOSE-DIV-OUTPUT
+           GOBACK.
+
+       COPY WRTDIV.
+       END PROGRAM DIV4.
