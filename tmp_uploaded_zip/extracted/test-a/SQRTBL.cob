@@ -0,0 +1,60 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SQRTBL.
+
+      *> Table-of-squares reference sheet: same loop shape as the
+      *> DANx multiplication tables, run once over the CTL-MULT-LOW/
+      *> CTL-MULT-HIGH range instead of once per multiplicand.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SQUARE-OUTPUT-FILE ASSIGN TO "SQROUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SQROUT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SQUARE-OUTPUT-FILE.
+       01  SQUARE-OUTPUT-RECORD        PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY CTLCARD.
+       01  WS-SQROUT-STATUS            PIC XX VALUE SPACES.
+       01  SQ-VALUE                    PIC 99.
+       01  SQ-RESULT                   PIC 9(4).
+      *> SQ-VALUE can legitimately reach CTL-MULT-HIGH (99), the same
+      *> width as SQ-VALUE itself, so an unconditional ADD 1 at that
+      *> boundary would wrap instead of exceeding it and loop
+      *> forever.  This flag lets the loop stop exactly at
+      *> CTL-MULT-HIGH without ever incrementing past it.
+       01  WS-VALUE-AT-END             PIC X VALUE "N".
+           88  WS-VALUE-LOOP-DONE      VALUE "Y".
+
+       PROCEDURE DIVISION.
+       SQRTBL-MAIN.
+           OPEN OUTPUT SQUARE-OUTPUT-FILE
+           IF WS-SQROUT-STATUS NOT = "00"
+               DISPLAY "*** SQRTBL: SQROUT NOT AVAILABLE - "
+                   "SQUARES TABLE SKIPPED ***"
+               GOBACK
+           END-IF
+           DISPLAY "1TABLE OF SQUARES"
+           MOVE CTL-MULT-LOW TO SQ-VALUE
+           PERFORM UNTIL WS-VALUE-LOOP-DONE
+                   OR SQ-VALUE > CTL-MULT-HIGH
+               COMPUTE SQ-RESULT = SQ-VALUE * SQ-VALUE
+               DISPLAY SQ-VALUE " SQUARED = " SQ-RESULT
+               MOVE SPACES TO SQUARE-OUTPUT-RECORD
+               STRING SQ-VALUE " SQUARED = " SQ-RESULT
+                   DELIMITED BY SIZE INTO SQUARE-OUTPUT-RECORD
+               END-STRING
+               WRITE SQUARE-OUTPUT-RECORD
+               IF SQ-VALUE >= CTL-MULT-HIGH
+                   SET WS-VALUE-LOOP-DONE TO TRUE
+               ELSE
+                   ADD 1 TO SQ-VALUE
+               END-IF
+           END-PERFORM
+           CLOSE SQUARE-OUTPUT-FILE
+           GOBACK.
+
+       END PROGRAM SQRTBL.
