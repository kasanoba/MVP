@@ -0,0 +1,88 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INQTRAN.
+
+      *> Online inquiry transaction: a CICS
+      *> pseudo-conversational transaction that takes a multiplicand
+      *> and multiplier typed at a 3270 terminal and returns the
+      *> single product, reusing the same COMPUTE logic as MULTGEN,
+      *> so the order desk can sanity-check one figure mid-call
+      *> instead of waiting for the next MAIN batch window.
+      *> True pseudo-conversational shape: the first invocation (no
+      *> COMMAREA, EIBCALEN = 0) only sends the prompt screen and
+      *> RETURNs TRANSID, freeing the task while the terminal operator
+      *> types; CICS starts a fresh invocation of this same transaction
+      *> when the operator presses Enter, and that second invocation
+      *> (COMMAREA present) does the RECEIVE/COMPUTE/SEND and RETURNs
+      *> with no TRANSID to end the conversation.  The task is never
+      *> held resident across the terminal's think-time.
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY MULTREC.
+       01  WS-INQUIRY-INPUT.
+           05  WI-MULTIPLICAND              PIC 99.
+           05  WI-MULTIPLIER                PIC 99.
+       01  WS-INQUIRY-OUTPUT                PIC X(40).
+       01  WS-INPUT-LENGTH                  PIC S9(4) COMP VALUE 4.
+       01  WS-OUTPUT-LENGTH                 PIC S9(4) COMP VALUE 40.
+       01  WS-COMMAREA                      PIC X(1) VALUE "R".
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA                      PIC X(1).
+
+       PROCEDURE DIVISION.
+       INQTRAN-MAIN.
+           IF EIBCALEN = 0
+               PERFORM SEND-PROMPT-SCREEN
+               EXEC CICS RETURN
+                   TRANSID("INQT")
+                   COMMAREA(WS-COMMAREA)
+                   LENGTH(1)
+               END-EXEC
+           ELSE
+               PERFORM RECEIVE-AND-COMPUTE
+               EXEC CICS RETURN
+               END-EXEC
+           END-IF.
+
+       SEND-PROMPT-SCREEN.
+           MOVE SPACES TO WS-INQUIRY-OUTPUT
+           STRING "ENTER MULTIPLICAND AND MULTIPLIER (4 DIGITS): "
+               DELIMITED BY SIZE INTO WS-INQUIRY-OUTPUT
+           END-STRING
+           EXEC CICS SEND
+               FROM(WS-INQUIRY-OUTPUT)
+               LENGTH(WS-OUTPUT-LENGTH)
+               ERASE
+           END-EXEC.
+
+       RECEIVE-AND-COMPUTE.
+           EXEC CICS RECEIVE
+               INTO(WS-INQUIRY-INPUT)
+               LENGTH(WS-INPUT-LENGTH)
+           END-EXEC
+           MOVE WI-MULTIPLICAND TO MR-MULTIPLICAND
+           MOVE WI-MULTIPLIER TO MR-MULTIPLIER
+           MOVE SPACES TO WS-INQUIRY-OUTPUT
+      *> WI-MULTIPLICAND/WI-MULTIPLIER are unvalidated 0-99 terminal
+      *> input; their product can reach 9801, which now fits
+      *> MR-RESULT (PIC S9(4), copybooks/MULTREC.cpy), but the
+      *> ON SIZE ERROR guard stays as a backstop against future
+      *> widening of the terminal input fields.
+           COMPUTE MR-RESULT = MR-MULTIPLICAND * MR-MULTIPLIER
+               ON SIZE ERROR
+                   STRING "RESULT TOO LARGE - RE-ENTER SMALLER VALUES"
+                       DELIMITED BY SIZE INTO WS-INQUIRY-OUTPUT
+               NOT ON SIZE ERROR
+                   STRING MR-MULTIPLICAND " * " MR-MULTIPLIER " = "
+                       MR-RESULT
+                       DELIMITED BY SIZE INTO WS-INQUIRY-OUTPUT
+           END-COMPUTE
+           EXEC CICS SEND
+               FROM(WS-INQUIRY-OUTPUT)
+               LENGTH(WS-OUTPUT-LENGTH)
+               ERASE
+           END-EXEC.
+
+       END PROGRAM INQTRAN.
