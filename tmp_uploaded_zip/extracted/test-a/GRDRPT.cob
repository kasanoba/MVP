@@ -0,0 +1,158 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GRDRPT.
+
+      *> Grid-style companion to the per-multiplicand line-list
+      *> tables produced by DAN2-DAN12: lays multiplicand
+      *> (CTL-LOW-RANGE..CTL-HIGH-RANGE) out as columns against
+      *> multiplier (CTL-MULT-LOW..CTL-MULT-HIGH) as rows in one
+      *> sheet, so a product can be looked up without paging
+      *> through each subprogram's separate block of output.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GRID-OUTPUT-FILE ASSIGN TO "TBLGRID"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GRDOUT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GRID-OUTPUT-FILE.
+      *> CTL-LOW-RANGE/CTL-HIGH-RANGE permit up to 98 columns
+      *> (2-99), each printed as a 4-char label/space (header) or a
+      *> 5-char result/space (data row) -- up to 490 bytes wide, past
+      *> what the historical 132-byte print-line width could hold.
+       01  GRID-OUTPUT-RECORD          PIC X(500).
+
+       WORKING-STORAGE SECTION.
+       COPY CTLCARD.
+       01  WS-GRDOUT-STATUS            PIC XX VALUE SPACES.
+       01  WS-ROW-MULT                 PIC 99.
+       01  WS-COL-MULT                 PIC 99.
+       01  WS-ROW-LABEL                PIC ZZ9.
+       01  WS-COL-LABEL                PIC ZZ9.
+      *> WS-CELL-RESULT is widened to four digits because both the
+      *> row and column multiplier can independently reach 99
+      *> (CTL-HIGH-RANGE/CTL-MULT-HIGH) and their product can run to
+      *> 9801.
+       01  WS-CELL-RESULT              PIC 9(4).
+       01  WS-CELL-DISPLAY             PIC Z(3)9.
+       01  WS-GRID-LINE                PIC X(500).
+       01  WS-GRID-POS                 PIC 9(4).
+      *> Belt-and-suspenders against the STRING pointer running past
+      *> WS-GRID-LINE despite the sizing above: report it once and
+      *> stop adding columns instead of silently dropping/truncating
+      *> data the way an unchecked STRING overflow otherwise would.
+       01  WS-GRID-OVERFLOW             PIC X VALUE "N".
+           88  WS-GRID-HAS-OVERFLOWED   VALUE "Y".
+      *> WS-ROW-MULT/WS-COL-MULT can legitimately reach CTL-MULT-HIGH/
+      *> CTL-HIGH-RANGE (99), the same width as the counters
+      *> themselves, so PERFORM VARYING's implicit ADD 1 at that
+      *> boundary would wrap instead of exceeding it and loop
+      *> forever.  These flags let each loop stop exactly at its
+      *> high bound without ever incrementing past it.
+       01  WS-ROW-AT-END                PIC X VALUE "N".
+           88  WS-ROW-LOOP-DONE         VALUE "Y".
+       01  WS-COL-AT-END                PIC X VALUE "N".
+           88  WS-COL-LOOP-DONE         VALUE "Y".
+
+       PROCEDURE DIVISION.
+       GRDRPT-MAIN.
+           OPEN OUTPUT GRID-OUTPUT-FILE
+           IF WS-GRDOUT-STATUS NOT = "00"
+               DISPLAY "*** GRDRPT: TBLGRID NOT AVAILABLE - "
+                   "GRID REPORT SKIPPED ***"
+               GOBACK
+           END-IF
+           DISPLAY "1MULTIPLICATION GRID (MULTIPLICAND ACROSS, "
+               "MULTIPLIER DOWN)"
+           PERFORM WRITE-GRID-HEADER
+           MOVE CTL-MULT-LOW TO WS-ROW-MULT
+           MOVE "N" TO WS-ROW-AT-END
+           PERFORM UNTIL WS-ROW-LOOP-DONE
+                   OR WS-ROW-MULT > CTL-MULT-HIGH
+               PERFORM BUILD-GRID-ROW
+               IF WS-ROW-MULT >= CTL-MULT-HIGH
+                   SET WS-ROW-LOOP-DONE TO TRUE
+               ELSE
+                   ADD 1 TO WS-ROW-MULT
+               END-IF
+           END-PERFORM
+           CLOSE GRID-OUTPUT-FILE
+           GOBACK.
+
+       WRITE-GRID-HEADER.
+           MOVE SPACES TO WS-GRID-LINE
+           MOVE 1 TO WS-GRID-POS
+           STRING "    " DELIMITED BY SIZE
+               INTO WS-GRID-LINE
+               WITH POINTER WS-GRID-POS
+           END-STRING
+           MOVE CTL-LOW-RANGE TO WS-COL-MULT
+           MOVE "N" TO WS-COL-AT-END
+           PERFORM UNTIL WS-COL-LOOP-DONE
+                   OR WS-COL-MULT > CTL-HIGH-RANGE
+               MOVE WS-COL-MULT TO WS-COL-LABEL
+               STRING WS-COL-LABEL DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   INTO WS-GRID-LINE
+                   WITH POINTER WS-GRID-POS
+                   ON OVERFLOW
+                       PERFORM REPORT-GRID-OVERFLOW
+                       SET WS-COL-LOOP-DONE TO TRUE
+               END-STRING
+               IF WS-COL-MULT >= CTL-HIGH-RANGE
+                   SET WS-COL-LOOP-DONE TO TRUE
+               ELSE
+                   ADD 1 TO WS-COL-MULT
+               END-IF
+           END-PERFORM
+           DISPLAY " " WS-GRID-LINE
+           MOVE WS-GRID-LINE TO GRID-OUTPUT-RECORD
+           WRITE GRID-OUTPUT-RECORD.
+
+       REPORT-GRID-OVERFLOW.
+           IF NOT WS-GRID-HAS-OVERFLOWED
+               DISPLAY "*** GRDRPT: GRID LINE TOO NARROW FOR "
+                   "COLUMN RANGE - REMAINING COLUMNS DROPPED ***"
+                   UPON CONSOLE
+               SET WS-GRID-HAS-OVERFLOWED TO TRUE
+           END-IF.
+
+       BUILD-GRID-ROW.
+           MOVE SPACES TO WS-GRID-LINE
+           MOVE 1 TO WS-GRID-POS
+           MOVE WS-ROW-MULT TO WS-ROW-LABEL
+           STRING WS-ROW-LABEL DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               INTO WS-GRID-LINE
+               WITH POINTER WS-GRID-POS
+           END-STRING
+           MOVE CTL-LOW-RANGE TO WS-COL-MULT
+           MOVE "N" TO WS-COL-AT-END
+           PERFORM UNTIL WS-COL-LOOP-DONE
+                   OR WS-COL-MULT > CTL-HIGH-RANGE
+               COMPUTE WS-CELL-RESULT = WS-COL-MULT * WS-ROW-MULT
+                   ON SIZE ERROR
+                       MOVE ALL "*" TO WS-CELL-DISPLAY
+                   NOT ON SIZE ERROR
+                       MOVE WS-CELL-RESULT TO WS-CELL-DISPLAY
+               END-COMPUTE
+               STRING WS-CELL-DISPLAY DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   INTO WS-GRID-LINE
+                   WITH POINTER WS-GRID-POS
+                   ON OVERFLOW
+                       PERFORM REPORT-GRID-OVERFLOW
+                       SET WS-COL-LOOP-DONE TO TRUE
+               END-STRING
+               IF WS-COL-MULT >= CTL-HIGH-RANGE
+                   SET WS-COL-LOOP-DONE TO TRUE
+               ELSE
+                   ADD 1 TO WS-COL-MULT
+               END-IF
+           END-PERFORM
+           DISPLAY " " WS-GRID-LINE
+           MOVE WS-GRID-LINE TO GRID-OUTPUT-RECORD
+           WRITE GRID-OUTPUT-RECORD.
+
+       END PROGRAM GRDRPT.
