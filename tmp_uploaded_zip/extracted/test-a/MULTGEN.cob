@@ -0,0 +1,74 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MULTGEN.
+
+      *> Generalized multiplication-table subprogram.
+      *> Replaces the eleven near-identical DAN2-DAN12 source
+      *> members: the multiplicand now comes in via LINKAGE SECTION
+      *> instead of being baked into a literal MOVE, so extending the
+      *> range no longer means copying a source file and editing one
+      *> digit in two places.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY TBLOUT-SEL.
+       COPY CSVOUT-SEL.
+       COPY EXCPOUT-SEL.
+       COPY DWXTRACT-SEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY TBLOUT-FD.
+       COPY CSVOUT-FD.
+       COPY EXCPOUT-FD.
+       COPY DWXTRACT-FD.
+
+       WORKING-STORAGE SECTION.
+       COPY CTLCARD.
+       COPY MULTREC.
+       COPY WRTTBL-WS.
+       COPY RPTCTL.
+      *> MR-MULTIPLIER can legitimately reach CTL-MULT-HIGH (99), the
+      *> same width as MR-MULTIPLIER itself, so an unconditional
+      *> ADD 1 at that boundary would wrap instead of exceeding it
+      *> and loop forever.  This flag lets the loop stop exactly at
+      *> CTL-MULT-HIGH without ever incrementing past it.
+       01  WS-MULTIPLIER-AT-END         PIC X VALUE "N".
+           88  WS-MULTIPLIER-LOOP-DONE  VALUE "Y".
+
+       LINKAGE SECTION.
+       01  LK-MULTIPLICAND              PIC 99.
+
+       PROCEDURE DIVISION USING LK-MULTIPLICAND.
+       MULTGEN-MAIN.
+           MOVE LK-MULTIPLICAND TO MR-MULTIPLICAND
+      *> Starts from CTL-NEG-MULT-LOW, not CTL-MULT-LOW, so a
+      *> control card can extend this table down through zero and a
+      *> small negative range without touching the
+      *> CTL-MULT-LOW/CTL-MULT-HIGH range every other table/report
+      *> shares.
+           MOVE CTL-NEG-MULT-LOW TO MR-MULTIPLIER
+           MOVE "N" TO WS-MULTIPLIER-AT-END
+           PERFORM OPEN-TABLE-OUTPUT
+           PERFORM WRITE-TABLE-HEADER
+           PERFORM UNTIL WS-MULTIPLIER-LOOP-DONE
+                   OR MR-MULTIPLIER > CTL-MULT-HIGH
+               COMPUTE MR-RESULT = MR-MULTIPLICAND * MR-MULTIPLIER
+                   ON SIZE ERROR
+                       DISPLAY "*** MULTGEN: RESULT OVERFLOW FOR "
+                           MR-MULTIPLICAND " * " MR-MULTIPLIER
+                           " - LINE SKIPPED ***"
+                   NOT ON SIZE ERROR
+                       PERFORM WRITE-TABLE-LINE
+               END-COMPUTE
+               IF MR-MULTIPLIER >= CTL-MULT-HIGH
+                   SET WS-MULTIPLIER-LOOP-DONE TO TRUE
+               ELSE
+                   ADD 1 TO MR-MULTIPLIER
+               END-IF
+           END-PERFORM
+           PERFORM WRITE-TABLE-FOOTER
+           PERFORM CLOSE-TABLE-OUTPUT
+           GOBACK.
+
+       COPY WRTTBL.
+       END PROGRAM MULTGEN.
