@@ -0,0 +1,22 @@
+      *> WRTDIV-WS.cpy
+      *> WORKING-STORAGE support for the shared WRITE-DIV-LINE
+      *> paragraph (see WRTDIV.cpy).  COPY this alongside DVTOUT-SEL
+      *> and DVTOUT-FD in any program that writes division-table
+      *> lines.
+       01  WS-DVTOUT-STATUS                        PIC XX VALUE SPACES.
+       01  WS-DIV-TODAY-DATE.
+           05  WS-DIV-TODAY-YYYY                   PIC 9(4).
+           05  WS-DIV-TODAY-MM                      PIC 99.
+           05  WS-DIV-TODAY-DD                      PIC 99.
+       01  WS-DIV-HEADER-LINE                       PIC X(80).
+       01  WS-DIV-TITLE-LINE                        PIC X(80).
+       01  WS-DIV-FOOTER-LINE                       PIC X(80).
+       01  WS-DIV-SUM                               PIC 9(5) VALUE 0.
+       01  WS-DIV-COUNT                             PIC 99 VALUE 0.
+      *> DV-FACTOR can legitimately reach CTL-MULT-HIGH (99), the
+      *> same width as DV-FACTOR itself, so an unconditional ADD 1
+      *> at that boundary would wrap instead of exceeding it and
+      *> loop forever.  This flag lets the loop stop exactly at
+      *> CTL-MULT-HIGH without ever incrementing past it.
+       01  WS-FACTOR-AT-END                         PIC X VALUE "N".
+           88  WS-FACTOR-LOOP-DONE                  VALUE "Y".
