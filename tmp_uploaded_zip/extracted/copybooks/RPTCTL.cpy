@@ -0,0 +1,21 @@
+      *> RPTCTL.cpy
+      *> Shared reporting control area: current page number and the
+      *> run's business date, formatted once and reused by every
+      *> report header written during the run.  EXTERNAL so the page
+      *> counter keeps advancing across the separate DANx/MULTIPLYn
+      *> CALLs MAIN makes in one run unit instead of resetting to
+      *> page 1 inside each subprogram.
+       01  RPT-CONTROL-AREA                       EXTERNAL.
+           05  RPT-PAGE-NUMBER                    PIC 999 VALUE 0.
+           05  RPT-RUN-DATE                      PIC X(10) VALUE SPACES.
+      *> Grand-total accumulator: running sum and count
+      *> of every line WRITE-TABLE-LINE produces across all tables,
+      *> not just the per-table control total WRITE-TABLE-FOOTER
+      *> already prints.  MAIN reports the final figures at the end
+      *> of its job summary.
+      *> Signed: a run that extends a table down
+      *> through a negative multiplier range can drive the grand
+      *> total negative.
+           05  RPT-GRAND-TOTAL                    PIC S9(6) VALUE 0
+               SIGN IS TRAILING SEPARATE.
+           05  RPT-GRAND-COUNT                    PIC 9(4) VALUE 0.
