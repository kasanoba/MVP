@@ -0,0 +1,7 @@
+      *> DVTOUT-SEL.cpy
+      *> FILE-CONTROL entry for the division-table output file.
+      *> COPY alongside the FD in any program that
+      *> PERFORMs the WRTDIV.cpy paragraphs.
+           SELECT DIV-OUTPUT-FILE ASSIGN TO "DIVOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DVTOUT-STATUS.
