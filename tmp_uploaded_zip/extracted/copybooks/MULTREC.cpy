@@ -0,0 +1,25 @@
+      *> MULTREC.cpy
+      *> Shared multiplication-fact record: multiplicand, multiplier
+      *> and result.  COPY this into every DANx/MULTIPLYn subprogram
+      *> instead of redeclaring PIC 9(n) I/RESULT fields locally, and
+      *> into any downstream program (report writers, file readers)
+      *> that needs the same layout.
+      *> MR-MULTIPLIER/MR-RESULT carry SIGN IS TRAILING SEPARATE --
+      *> the adjustment-posting extension moves the
+      *> multiplier down through zero and a small negative range, so
+      *> these can no longer be unsigned.  TRAILING SEPARATE keeps
+      *> the sign as its own printable character instead of an
+      *> overpunch on the last digit, so the STRING statements in
+      *> WRTTBL.cpy still produce a readable sign when these fields
+      *> are strung straight into report/CSV output.  MR-MULTIPLICAND
+      *> stays unsigned -- it only ever holds a table number (2-12).
+      *> MR-RESULT is widened to four digits because both factors can
+      *> independently reach 99 (CTL-HIGH-RANGE/CTL-MULT-HIGH), and a
+      *> control card is free to pair a high multiplicand with a high
+      *> multiplier -- 99 * 99 = 9801 no longer fits PIC S999.
+       01  MULT-RECORD.
+           05  MR-MULTIPLICAND                    PIC 99.
+           05  MR-MULTIPLIER                       PIC S99
+               SIGN IS TRAILING SEPARATE.
+           05  MR-RESULT                           PIC S9(4)
+               SIGN IS TRAILING SEPARATE.
