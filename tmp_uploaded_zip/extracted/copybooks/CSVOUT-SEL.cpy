@@ -0,0 +1,7 @@
+      *> CSVOUT-SEL.cpy
+      *> FILE-CONTROL entry for the CSV companion to TBLOUT.  COPY
+      *> alongside TBLOUT-SEL in any program that PERFORMs
+      *> WRITE-TABLE-LINE (see WRTTBL.cpy).
+           SELECT CSV-OUTPUT-FILE ASSIGN TO "TBLCSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSVOUT-STATUS.
