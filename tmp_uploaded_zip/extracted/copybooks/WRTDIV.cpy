@@ -0,0 +1,71 @@
+      *> WRTDIV.cpy
+      *> Shared PROCEDURE DIVISION paragraphs for producing one line
+      *> of division-table output, the companion to
+      *> WRTTBL.cpy's multiplication tables.  COPY at the end of the
+      *> PROCEDURE DIVISION of any program that PERFORMs
+      *> OPEN-DIV-OUTPUT / WRITE-DIV-LINE / CLOSE-DIV-OUTPUT.
+      *> Requires COPY DVTOUT-SEL (FILE-CONTROL), COPY DVTOUT-FD
+      *> (FILE SECTION), COPY WRTDIV-WS and COPY RPTCTL
+      *> (WORKING-STORAGE), plus COPY DIVREC for the DIV-RECORD
+      *> fields it displays/writes.
+       WRITE-DIV-HEADER.
+           IF RPT-RUN-DATE = SPACES
+               ACCEPT WS-DIV-TODAY-DATE FROM DATE YYYYMMDD
+               STRING WS-DIV-TODAY-YYYY "-" WS-DIV-TODAY-MM "-"
+                   WS-DIV-TODAY-DD
+                   DELIMITED BY SIZE INTO RPT-RUN-DATE
+               END-STRING
+           END-IF
+           ADD 1 TO RPT-PAGE-NUMBER
+           MOVE SPACES TO WS-DIV-HEADER-LINE
+           STRING "DIVISION TABLE REFERENCE SHEET"
+               DELIMITED BY SIZE INTO WS-DIV-HEADER-LINE
+           END-STRING
+           DISPLAY "1" WS-DIV-HEADER-LINE
+           MOVE SPACES TO WS-DIV-HEADER-LINE
+           STRING "RUN DATE: " RPT-RUN-DATE
+               "   PAGE: " RPT-PAGE-NUMBER
+               DELIMITED BY SIZE INTO WS-DIV-HEADER-LINE
+           END-STRING
+           DISPLAY " " WS-DIV-HEADER-LINE
+           MOVE SPACES TO WS-DIV-TITLE-LINE
+           STRING "DIVISION BY " DV-DIVISOR
+               DELIMITED BY SIZE INTO WS-DIV-TITLE-LINE
+           END-STRING
+           DISPLAY " " WS-DIV-TITLE-LINE
+           DISPLAY " "
+           MOVE 0 TO WS-DIV-SUM
+           MOVE 0 TO WS-DIV-COUNT.
+
+       OPEN-DIV-OUTPUT.
+           OPEN EXTEND DIV-OUTPUT-FILE
+           IF WS-DVTOUT-STATUS NOT = "00"
+               OPEN OUTPUT DIV-OUTPUT-FILE
+           END-IF.
+
+       WRITE-DIV-LINE.
+           DISPLAY DV-DIVIDEND " / " DV-DIVISOR
+               " = " DV-QUOTIENT
+           MOVE SPACES TO DIV-OUTPUT-RECORD
+           STRING DV-DIVIDEND " / " DV-DIVISOR " = " DV-QUOTIENT
+               DELIMITED BY SIZE INTO DIV-OUTPUT-RECORD
+           END-STRING
+           WRITE DIV-OUTPUT-RECORD
+           ADD DV-QUOTIENT TO WS-DIV-SUM
+           ADD 1 TO WS-DIV-COUNT.
+
+       WRITE-DIV-FOOTER.
+           MOVE SPACES TO WS-DIV-FOOTER-LINE
+           STRING "CONTROL TOTAL: " WS-DIV-SUM
+               "   RECORD COUNT: " WS-DIV-COUNT
+               DELIMITED BY SIZE INTO WS-DIV-FOOTER-LINE
+           END-STRING
+           DISPLAY " " WS-DIV-FOOTER-LINE
+           MOVE SPACES TO DIV-OUTPUT-RECORD
+           STRING WS-DIV-FOOTER-LINE DELIMITED BY SIZE
+               INTO DIV-OUTPUT-RECORD
+           END-STRING
+           WRITE DIV-OUTPUT-RECORD.
+
+       CLOSE-DIV-OUTPUT.
+           CLOSE DIV-OUTPUT-FILE.
