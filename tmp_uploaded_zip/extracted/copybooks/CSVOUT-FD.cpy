@@ -0,0 +1,7 @@
+      *> CSVOUT-FD.cpy
+      *> Record layout for the CSV companion to TBLOUT:
+      *> multiplicand,multiplier,result per line so the
+      *> pricing-verification spreadsheet can open it directly.
+       FD  CSV-OUTPUT-FILE
+           RECORDING MODE IS F.
+       01  CSV-OUTPUT-RECORD           PIC X(40).
