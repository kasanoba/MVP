@@ -0,0 +1,4 @@
+      *> DVTOUT-FD.cpy
+      *> Record layout for the division-table output file.
+       FD  DIV-OUTPUT-FILE.
+       01  DIV-OUTPUT-RECORD                         PIC X(80).
