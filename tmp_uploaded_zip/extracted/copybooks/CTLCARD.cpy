@@ -0,0 +1,61 @@
+      *> CTLCARD.cpy
+      *> Shared batch control-card area.  COPY this into
+      *> WORKING-STORAGE of MAIN and of any DANx/MULTIPLYn subprogram
+      *> that needs to see the run's active range.  EXTERNAL ties the
+      *> storage together across the separately compiled programs
+      *> that CALL each other in the same run unit.  Written with
+      *> "*>" comments (rather than a column-7 indicator) so the same
+      *> copybook COPYs cleanly into both fixed- and free-format
+      *> source members.
+       01  CTL-CARD-AREA                          EXTERNAL.
+           05  CTL-LOW-RANGE                      PIC 99 VALUE 2.
+           05  CTL-HIGH-RANGE                      PIC 99 VALUE 9.
+           05  CTL-MULT-LOW                        PIC 99 VALUE 1.
+           05  CTL-MULT-HIGH                       PIC 99 VALUE 9.
+           05  CTL-CARD-PRESENT                    PIC X VALUE "N".
+               88  CTL-CARD-WAS-READ               VALUE "Y".
+      *> Optional subset selection: when
+      *> CTL-SUBSET-COUNT is greater than zero, MAIN only invokes
+      *> the table numbers listed in CTL-SUBSET-ENTRY instead of the
+      *> full CTL-LOW-RANGE/CTL-HIGH-RANGE sweep.
+           05  CTL-SUBSET-COUNT                     PIC 99 VALUE 0.
+           05  CTL-SUBSET-LIST.
+               10  CTL-SUBSET-ENTRY OCCURS 11 TIMES PIC 99 VALUE 0.
+      *> Quick-test mode: when turned on, MAIN ignores
+      *> the range/subset above and only invokes the fixed smoke-test
+      *> subset (tables 3 and 9) for a fast confidence check.
+           05  CTL-TEST-MODE                        PIC X VALUE "N".
+               88  CTL-TEST-MODE-ON                  VALUE "Y".
+      *> Table-of-powers exponent: 0 means skip POWTBL
+      *> entirely, since exponents besides the built-in squares/cubes
+      *> are only needed irregularly.
+           05  CTL-POWER-EXPONENT                   PIC 99 VALUE 0.
+      *> Negative/zero multiplier extension: MULTGEN
+      *> uses this as its loop's starting point instead of
+      *> CTL-MULT-LOW, so the printed sheet can cover "times zero"
+      *> and a small negative range for adjustment postings (returns,
+      *> credits) without changing the CTL-MULT-LOW/CTL-MULT-HIGH
+      *> range every other table and report shares.  Defaults equal
+      *> to CTL-MULT-LOW (no extension) unless a control card lowers
+      *> it.
+           05  CTL-NEG-MULT-LOW                     PIC S99 VALUE 1
+               SIGN IS TRAILING SEPARATE.
+      *> Item-master extended-price mode: when turned
+      *> on, MAIN also CALLs ITMPRICE, which reads real item-master
+      *> quantity/unit-price records off ITEMMAST and reports a
+      *> genuine extended price per item, alongside (not instead of)
+      *> the fixed reference tables above.
+           05  CTL-ITEM-MODE                        PIC X VALUE "N".
+               88  CTL-ITEM-MODE-ON                  VALUE "Y".
+      *> One-shot report skip: the grid/squares/cubes/power/
+      *> extended-price reports (GRDRPT, SQRTBL, CUBETBL, POWTBL,
+      *> ITMPRICE) always sweep the full CTL-LOW-RANGE/CTL-HIGH-RANGE
+      *> and CTL-MULT-LOW/CTL-MULT-HIGH bounds themselves and take no
+      *> part in the CTL-SUBSET-LIST split MULTGEN and the division
+      *> subprograms honor, so when two control cards partition one
+      *> run's multiplicand range across separate jobs, turning this
+      *> on for every job but one keeps the one-shot reports from
+      *> being computed -- and their output datasets split -- more
+      *> than once per run.
+           05  CTL-ONESHOT-SKIP                     PIC X VALUE "N".
+               88  CTL-ONESHOT-SKIP-ON               VALUE "Y".
