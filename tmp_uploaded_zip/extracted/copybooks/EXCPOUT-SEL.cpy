@@ -0,0 +1,7 @@
+      *> EXCPOUT-SEL.cpy
+      *> FILE-CONTROL entry for the validation-exceptions report.
+      *> COPY alongside TBLOUT-SEL in any program
+      *> that PERFORMs WRITE-TABLE-LINE (see WRTTBL.cpy).
+           SELECT EXCEPTION-FILE ASSIGN TO "EXCPRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCPOUT-STATUS.
