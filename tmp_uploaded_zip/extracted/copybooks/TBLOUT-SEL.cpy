@@ -0,0 +1,7 @@
+      *> TBLOUT-SEL.cpy
+      *> FILE-CONTROL entry for the shared table-output dataset.
+      *> COPY into INPUT-OUTPUT SECTION / FILE-CONTROL of any program
+      *> that PERFORMs WRITE-TABLE-LINE (see WRTTBL.cpy).
+           SELECT TABLE-OUTPUT-FILE ASSIGN TO "TBLOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TBLOUT-STATUS.
