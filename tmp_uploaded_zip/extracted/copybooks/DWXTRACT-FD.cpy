@@ -0,0 +1,14 @@
+      *> DWXTRACT-FD.cpy
+      *> Record layout for the data-warehouse extract.  RESULT is
+      *> carried in COMP-3 (packed decimal) so the warehouse load
+      *> job can ingest it directly without a zoned-to-packed
+      *> conversion step.
+       FD  DW-EXTRACT-FILE
+           RECORDING MODE IS F.
+      *> DW-MULTIPLIER is signed COMP-3, like DW-RESULT, so the
+      *> negative/zero multiplier extension doesn't lose its sign
+      *> converting into the warehouse feed.
+       01  DW-EXTRACT-RECORD.
+           05  DW-MULTIPLICAND                      PIC 99.
+           05  DW-MULTIPLIER                         PIC S99 COMP-3.
+           05  DW-RESULT                             PIC S9(4) COMP-3.
