@@ -0,0 +1,5 @@
+      *> EXCPOUT-FD.cpy
+      *> Record layout for the validation-exceptions report.
+       FD  EXCEPTION-FILE
+           RECORDING MODE IS F.
+       01  EXCEPTION-RECORD            PIC X(80).
