@@ -0,0 +1,14 @@
+      *> DIVREC.cpy
+      *> Shared record layout for the division-fact companion tables.
+      *> Mirrors MULTREC.cpy's role for the DANx
+      *> multiplication programs: one copybook so DIV2-DIV12 (and
+      *> anything downstream reading DIVOUT) agree on the fields.
+      *> DV-DIVIDEND is widened to four digits: DV-DIVISOR can reach
+      *> 12 (DIV12) and DV-FACTOR can reach 99 (CTL-MULT-HIGH), so
+      *> the DIVISOR * FACTOR product used to build it can run to
+      *> 1188, past what PIC 999 can hold.
+       01  DIV-RECORD.
+           05  DV-DIVIDEND                          PIC 9(4).
+           05  DV-DIVISOR                            PIC 99.
+           05  DV-QUOTIENT                           PIC 99.
+           05  DV-FACTOR                             PIC 99.
