@@ -0,0 +1,14 @@
+      *> TBLOUT-FD.cpy
+      *> Record layout for the shared table-output dataset.  COPY
+      *> into FILE SECTION of any program that PERFORMs
+      *> WRITE-TABLE-LINE (see WRTTBL.cpy).
+      *> Byte 1 is an ANSI carriage-control character:
+      *> "1" skip to a new page, "0" double-space, " " single-space.
+      *> A real SYSOUT DD with RECFM=FBA treats it that way on the
+      *> printer; WRITE-TABLE-LINE/-HEADER/-FOOTER in WRTTBL.cpy set
+      *> it and build the visible text into TBL-DATA.
+       FD  TABLE-OUTPUT-FILE
+           RECORDING MODE IS F.
+       01  TABLE-OUTPUT-RECORD.
+           05  TBL-CTRL-CHAR           PIC X.
+           05  TBL-DATA                PIC X(79).
