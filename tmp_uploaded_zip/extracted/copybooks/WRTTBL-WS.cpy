@@ -0,0 +1,40 @@
+      *> WRTTBL-WS.cpy
+      *> WORKING-STORAGE support for the shared WRITE-TABLE-LINE
+      *> paragraph (see WRTTBL.cpy).  COPY this alongside TBLOUT-SEL
+      *> and TBLOUT-FD in any program that writes table lines.
+       01  WS-TBLOUT-STATUS                       PIC XX VALUE SPACES.
+       01  WS-CSVOUT-STATUS                        PIC XX VALUE SPACES.
+       01  WS-CSV-MULTIPLICAND                     PIC Z9.
+      *> Signed edit pictures: a MOVE of a signed
+      *> MR-MULTIPLIER/MR-RESULT into these converts the sign
+      *> correctly regardless of internal representation, unlike a
+      *> raw STRING of the unedited field.
+      *> WS-CSV-RESULT carries one more digit position than
+      *> WS-CSV-MULTIPLIER because MR-RESULT is now PIC S9(4)
+      *> (MULTREC.cpy) -- both factors can reach 99, so the product
+      *> can run to four digits.
+       01  WS-CSV-MULTIPLIER                       PIC -Z9.
+       01  WS-CSV-RESULT                           PIC -Z(3)9.
+       01  WS-EXCPOUT-STATUS                       PIC XX VALUE SPACES.
+       01  WS-VALID-FLAG                           PIC X VALUE "Y".
+           88  WS-RESULT-IS-VALID                  VALUE "Y".
+       01  WS-DWXTRACT-STATUS                      PIC XX VALUE SPACES.
+       01  WS-TODAY-DATE.
+           05  WS-TODAY-YYYY                      PIC 9(4).
+           05  WS-TODAY-MM                         PIC 99.
+           05  WS-TODAY-DD                         PIC 99.
+       01  WS-HEADER-LINE                          PIC X(80).
+       01  WS-TITLE-LINE                           PIC X(80).
+       01  WS-FOOTER-LINE                          PIC X(80).
+      *> Signed: a table extended down through a
+      *> negative multiplier range can sum to a negative control
+      *> total.
+       01  WS-TABLE-SUM                            PIC S9(5) VALUE 0
+           SIGN IS TRAILING SEPARATE.
+       01  WS-TABLE-COUNT                          PIC 99 VALUE 0.
+      *> Carriage-control tracking: the first data
+      *> line after a header gets the "new page" control character
+      *> in TBL-CTRL-CHAR; every line after that is single-spaced.
+       01  WS-TBL-FIRST-LINE                       PIC X VALUE "Y".
+           88  WS-TBL-IS-FIRST-LINE                VALUE "Y".
+           88  WS-TBL-NOT-FIRST-LINE                VALUE "N".
