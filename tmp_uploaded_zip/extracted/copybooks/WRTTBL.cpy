@@ -0,0 +1,121 @@
+      *> WRTTBL.cpy
+      *> Shared PROCEDURE DIVISION paragraphs for producing one line
+      *> of multiplication-table output.  COPY at the end of the
+      *> PROCEDURE DIVISION of any program that PERFORMs
+      *> OPEN-TABLE-OUTPUT / WRITE-TABLE-LINE / CLOSE-TABLE-OUTPUT.
+      *> Requires COPY TBLOUT-SEL/CSVOUT-SEL/EXCPOUT-SEL/DWXTRACT-SEL
+      *> (FILE-CONTROL), COPY TBLOUT-FD/CSVOUT-FD/EXCPOUT-FD/
+      *> DWXTRACT-FD (FILE SECTION), COPY WRTTBL-WS and COPY RPTCTL
+      *> (WORKING-STORAGE), plus COPY MULTREC for the MULT-RECORD
+      *> fields it displays/writes.
+       WRITE-TABLE-HEADER.
+           IF RPT-RUN-DATE = SPACES
+               ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+               STRING WS-TODAY-YYYY "-" WS-TODAY-MM "-" WS-TODAY-DD
+                   DELIMITED BY SIZE INTO RPT-RUN-DATE
+               END-STRING
+           END-IF
+           ADD 1 TO RPT-PAGE-NUMBER
+           MOVE SPACES TO WS-HEADER-LINE
+           STRING "MULTIPLICATION TABLE REFERENCE SHEET"
+               DELIMITED BY SIZE INTO WS-HEADER-LINE
+           END-STRING
+           DISPLAY "1" WS-HEADER-LINE
+           MOVE SPACES TO WS-HEADER-LINE
+           STRING "RUN DATE: " RPT-RUN-DATE
+               "   PAGE: " RPT-PAGE-NUMBER
+               DELIMITED BY SIZE INTO WS-HEADER-LINE
+           END-STRING
+           DISPLAY " " WS-HEADER-LINE
+           MOVE SPACES TO WS-TITLE-LINE
+           STRING "TABLE OF " MR-MULTIPLICAND
+               DELIMITED BY SIZE INTO WS-TITLE-LINE
+           END-STRING
+           DISPLAY " " WS-TITLE-LINE
+           DISPLAY " "
+           MOVE 0 TO WS-TABLE-SUM
+           MOVE 0 TO WS-TABLE-COUNT
+           SET WS-TBL-IS-FIRST-LINE TO TRUE.
+
+       OPEN-TABLE-OUTPUT.
+           OPEN EXTEND TABLE-OUTPUT-FILE
+           IF WS-TBLOUT-STATUS NOT = "00"
+               OPEN OUTPUT TABLE-OUTPUT-FILE
+           END-IF
+           OPEN EXTEND CSV-OUTPUT-FILE
+           IF WS-CSVOUT-STATUS NOT = "00"
+               OPEN OUTPUT CSV-OUTPUT-FILE
+           END-IF
+           OPEN EXTEND EXCEPTION-FILE
+           IF WS-EXCPOUT-STATUS NOT = "00"
+               OPEN OUTPUT EXCEPTION-FILE
+           END-IF
+           OPEN EXTEND DW-EXTRACT-FILE
+           IF WS-DWXTRACT-STATUS NOT = "00"
+               OPEN OUTPUT DW-EXTRACT-FILE
+           END-IF.
+
+       WRITE-TABLE-LINE.
+           CALL "VALCHK" USING MR-MULTIPLICAND MR-MULTIPLIER
+               MR-RESULT WS-VALID-FLAG
+           IF NOT WS-RESULT-IS-VALID
+               MOVE SPACES TO EXCEPTION-RECORD
+               STRING "*** VALIDATION EXCEPTION: " MR-MULTIPLICAND
+                   " * " MR-MULTIPLIER " = " MR-RESULT
+                   " DOES NOT CROSS-CHECK ***"
+                   DELIMITED BY SIZE INTO EXCEPTION-RECORD
+               END-STRING
+               DISPLAY EXCEPTION-RECORD
+               WRITE EXCEPTION-RECORD
+           END-IF
+           DISPLAY MR-MULTIPLICAND " * " MR-MULTIPLIER
+               " = " MR-RESULT
+           MOVE SPACES TO TABLE-OUTPUT-RECORD
+           IF WS-TBL-IS-FIRST-LINE
+               MOVE "1" TO TBL-CTRL-CHAR
+               SET WS-TBL-NOT-FIRST-LINE TO TRUE
+           ELSE
+               MOVE " " TO TBL-CTRL-CHAR
+           END-IF
+           STRING MR-MULTIPLICAND " * " MR-MULTIPLIER " = " MR-RESULT
+               DELIMITED BY SIZE INTO TBL-DATA
+           END-STRING
+           WRITE TABLE-OUTPUT-RECORD
+           MOVE MR-MULTIPLICAND TO WS-CSV-MULTIPLICAND
+           MOVE MR-MULTIPLIER TO WS-CSV-MULTIPLIER
+           MOVE MR-RESULT TO WS-CSV-RESULT
+           MOVE SPACES TO CSV-OUTPUT-RECORD
+           STRING WS-CSV-MULTIPLICAND DELIMITED BY SIZE
+               "," WS-CSV-MULTIPLIER DELIMITED BY SIZE
+               "," WS-CSV-RESULT DELIMITED BY SIZE
+               INTO CSV-OUTPUT-RECORD
+           END-STRING
+           WRITE CSV-OUTPUT-RECORD
+           MOVE MR-MULTIPLICAND TO DW-MULTIPLICAND
+           MOVE MR-MULTIPLIER TO DW-MULTIPLIER
+           MOVE MR-RESULT TO DW-RESULT
+           WRITE DW-EXTRACT-RECORD
+           ADD MR-RESULT TO WS-TABLE-SUM
+           ADD 1 TO WS-TABLE-COUNT
+           ADD MR-RESULT TO RPT-GRAND-TOTAL
+           ADD 1 TO RPT-GRAND-COUNT.
+
+       WRITE-TABLE-FOOTER.
+           MOVE SPACES TO WS-FOOTER-LINE
+           STRING "CONTROL TOTAL: " WS-TABLE-SUM
+               "   RECORD COUNT: " WS-TABLE-COUNT
+               DELIMITED BY SIZE INTO WS-FOOTER-LINE
+           END-STRING
+           DISPLAY " " WS-FOOTER-LINE
+           MOVE SPACES TO TABLE-OUTPUT-RECORD
+           MOVE "0" TO TBL-CTRL-CHAR
+           STRING WS-FOOTER-LINE DELIMITED BY SIZE
+               INTO TBL-DATA
+           END-STRING
+           WRITE TABLE-OUTPUT-RECORD.
+
+       CLOSE-TABLE-OUTPUT.
+           CLOSE TABLE-OUTPUT-FILE
+           CLOSE CSV-OUTPUT-FILE
+           CLOSE EXCEPTION-FILE
+           CLOSE DW-EXTRACT-FILE.
