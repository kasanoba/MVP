@@ -0,0 +1,7 @@
+      *> DWXTRACT-SEL.cpy
+      *> FILE-CONTROL entry for the data-warehouse extract file.
+      *> COPY alongside TBLOUT-SEL/CSVOUT-SEL in any
+      *> program that PERFORMs WRITE-TABLE-LINE (see WRTTBL.cpy).
+           SELECT DW-EXTRACT-FILE ASSIGN TO "DWXTRACT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-DWXTRACT-STATUS.
