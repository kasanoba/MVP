@@ -1,30 +1,757 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. MAIN.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 I           PIC 9 VALUE 2.
-
-PROCEDURE DIVISION.
-    PERFORM VARYING I FROM 2 BY 1 UNTIL I > 9
-        DISPLAY "Calling multiplication for " I
-        EVALUATE I
-            WHEN 2
-                CALL "MULTIPLY2"
-            WHEN 3
-                CALL "MULTIPLY3"
-            WHEN 4
-                CALL "MULTIPLY4"
-            WHEN 5
-                CALL "MULTIPLY5"
-            WHEN 6
-                CALL "MULTIPLY6"
-            WHEN 7
-                CALL "MULTIPLY7"
-            WHEN 8
-                CALL "MULTIPLY8"
-            WHEN 9
-                CALL "MULTIPLY9"
-        END-EVALUATE
-    END-PERFORM.
-    STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAIN.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-CARD-FILE ASSIGN TO "CTLCARD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTLCARD-STATUS.
+           SELECT RESTART-FILE ASSIGN TO "RSTCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESTART-STATUS.
+           SELECT SUBPROGRAM-LIST-FILE ASSIGN TO "SUBLIST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SUBLIST-STATUS.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDITLOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-CARD-FILE.
+       01  CONTROL-CARD-RECORD.
+           05  CC-LOW-RANGE            PIC 99.
+           05  CC-HIGH-RANGE           PIC 99.
+           05  CC-MULT-LOW             PIC 99.
+           05  CC-MULT-HIGH            PIC 99.
+           05  CC-SUBSET-COUNT         PIC 99.
+           05  CC-SUBSET-LIST.
+               10  CC-SUBSET-ENTRY OCCURS 11 TIMES PIC 99.
+           05  CC-TEST-MODE            PIC X.
+           05  CC-POWER-EXPONENT       PIC 99.
+           05  CC-NEG-MULT-LOW         PIC S99
+               SIGN IS TRAILING SEPARATE.
+       *> Business-date control: an operator-supplied date, in the
+       *> same YYYY-MM-DD form RPT-RUN-DATE is already printed in,
+       *> instead of letting every report header infer "today" from
+       *> the system clock the run happens to start under.  Blank
+       *> means "no business date supplied" and the existing
+       *> system-date fallback in WRTTBL.cpy still applies.
+           05  CC-BUSINESS-DATE        PIC X(10).
+           05  CC-ITEM-MODE            PIC X.
+       *> One-shot report skip: see CTL-ONESHOT-SKIP (CTLCARD.cpy).
+           05  CC-ONESHOT-SKIP         PIC X.
+           05  FILLER                  PIC X(30).
+
+       FD  RESTART-FILE.
+       01  RESTART-RECORD.
+       *> Holds the dispatch-LIST POSITION of the last table that
+       *> completed, not the table number itself.  An operator-
+       *> maintained subprogram list can reorder, disable, or add
+       *> table numbers between runs, so a number-based checkpoint
+       *> (e.g. "completed through table 9") could skip a not-yet-run
+       *> table whose number is <= 9 but was moved later in the list.
+       *> Position is stable against that reordering.  The multiplication
+       *> and division passes are tracked separately, since the division
+       *> pass only starts once the multiplication pass has finished --
+       *> a single shared position would read as "division complete"
+       *> the moment multiplication finished, skipping every division
+       *> table on a restart that lands after that point.
+           05  RESTART-LAST-INDEX      PIC 99.
+           05  RESTART-DIV-LAST-INDEX  PIC 99.
+           05  FILLER                  PIC X(76).
+
+       *> External dispatch-list control file: one table number per
+       *> record, in the order the tables should run.  Each
+       *> number drives both the MULTGEN call and its matching DIVn
+       *> division call, the same pairing the built-in defaults use.
+       *> Operations can reorder, disable, or add a table to a run by
+       *> editing this file instead of asking for a MAIN recompile.
+       *> Absent the file, the built-in WS-SUBPROGRAM-NUMBERS/
+       *> WS-DIV-SUBPROGRAM-NAMES defaults below are used unchanged.
+       FD  SUBPROGRAM-LIST-FILE.
+       01  SUBPROGRAM-LIST-RECORD.
+           05  SL-NUMBER               PIC 99.
+           05  FILLER                  PIC X(78).
+
+       *> Audit-trail log: one record per CALL MAIN makes, whether it's
+       *> a MULTGEN/DIVn table CALL or one of the one-shot report
+       *> CALLs, so operations has a record of exactly what ran and
+       *> how it came out without having to scrape SYSOUT.
+       FD  AUDIT-LOG-FILE.
+       01  AUDIT-LOG-RECORD.
+           05  AL-RUN-DATE             PIC X(10).
+           05  FILLER                  PIC X(1).
+           05  AL-SUBPROGRAM-NAME      PIC X(10).
+           05  FILLER                  PIC X(1).
+           05  AL-TABLE-NUMBER         PIC 99.
+           05  FILLER                  PIC X(1).
+           05  AL-STATUS               PIC X(7).
+           05  FILLER                  PIC X(48).
+
+       WORKING-STORAGE SECTION.
+       COPY CTLCARD.
+       *> Shared reporting control area: MAIN COPYs this so it can
+       *> report RPT-GRAND-TOTAL/RPT-GRAND-COUNT, which WRITE-TABLE-
+       *> LINE in WRTTBL.cpy accumulates across every
+       *> MULTGEN CALL.
+       COPY RPTCTL.
+       01  I                            PIC 99 VALUE 2.
+       01  WS-CTLCARD-STATUS            PIC XX VALUE SPACES.
+       01  WS-RESTART-STATUS            PIC XX VALUE SPACES.
+       *> Dispatch-list POSITION (compared against SUB-IDX) of the last
+       *> table that completed, not a table number -- see
+       *> RESTART-RECORD.  Tracked separately for the multiplication
+       *> and division passes.
+       01  WS-LAST-COMPLETED            PIC 99 VALUE 0.
+       01  WS-DIV-LAST-COMPLETED        PIC 99 VALUE 0.
+       01  WS-SUBLIST-STATUS            PIC XX VALUE SPACES.
+       01  WS-SUBLIST-EOF               PIC X VALUE "N".
+           88  WS-SUBLIST-AT-EOF        VALUE "Y".
+       *> Set once a SUBLIST record would overrun the 11-slot dispatch
+       *> tables (WS-SUBPROGRAM-NUMBER/WS-DIV-SUBPROGRAM-NAME both
+       *> OCCURS 11 TIMES), so the one-time overflow warning below only
+       *> fires on the first excess record, not once per excess record.
+       01  WS-SUBLIST-OVERFLOW          PIC X VALUE "N".
+           88  WS-SUBLIST-HAS-OVERFLOWED VALUE "Y".
+       01  WS-SUBPROGRAM-COUNT          PIC 99 VALUE 11.
+       01  WS-SL-NUM-DISPLAY            PIC Z9.
+       01  WS-CARD-REJECTED             PIC X VALUE "N".
+           88  CARD-IS-REJECTED         VALUE "Y".
+       01  WS-AUDITLOG-STATUS           PIC XX VALUE SPACES.
+       01  WS-AUDIT-NAME                PIC X(10) VALUE SPACES.
+       01  WS-TODAY-DATE.
+           05  WS-TODAY-YYYY            PIC 9(4).
+           05  WS-TODAY-MM              PIC 99.
+           05  WS-TODAY-DD              PIC 99.
+
+       *> Elapsed-time statistics: HHMMSSTT from ACCEPT FROM TIME,
+       *> converted to total hundredths-of-a-second so the summary can
+       *> report a plain elapsed-seconds figure without a midnight
+       *> rollover making the subtraction go negative on any normal
+       *> (same-day) batch run.
+       01  WS-START-TIME                PIC 9(8).
+       01  WS-START-TIME-PARTS REDEFINES WS-START-TIME.
+           05  WS-START-HH              PIC 99.
+           05  WS-START-MM              PIC 99.
+           05  WS-START-SS              PIC 99.
+           05  WS-START-TT              PIC 99.
+       01  WS-END-TIME                  PIC 9(8).
+       01  WS-END-TIME-PARTS REDEFINES WS-END-TIME.
+           05  WS-END-HH                PIC 99.
+           05  WS-END-MM                PIC 99.
+           05  WS-END-SS                PIC 99.
+           05  WS-END-TT                PIC 99.
+       01  WS-START-HUNDREDTHS          PIC 9(9) VALUE 0.
+       01  WS-END-HUNDREDTHS            PIC 9(9) VALUE 0.
+       01  WS-ELAPSED-HUNDREDTHS        PIC 9(9) VALUE 0.
+       01  WS-ELAPSED-SECONDS           PIC 9(7)V99 VALUE 0.
+
+       *> Driven dispatch list: the multiplicand to pass to MULTGEN for
+       *> each table number, in the order they should run.  Adding table
+       *> 13 means adding one FILLER below (or, eventually, a
+       *> control-file entry) instead of creating another near-duplicate
+       *> source file.
+       01  WS-SUBPROGRAM-NUMBERS.
+           05  FILLER                  PIC 99 VALUE 2.
+           05  FILLER                  PIC 99 VALUE 3.
+           05  FILLER                  PIC 99 VALUE 4.
+           05  FILLER                  PIC 99 VALUE 5.
+           05  FILLER                  PIC 99 VALUE 6.
+           05  FILLER                  PIC 99 VALUE 7.
+           05  FILLER                  PIC 99 VALUE 8.
+           05  FILLER                  PIC 99 VALUE 9.
+           05  FILLER                  PIC 99 VALUE 10.
+           05  FILLER                  PIC 99 VALUE 11.
+           05  FILLER                  PIC 99 VALUE 12.
+       01  WS-SUBPROGRAM-NUM-TABLE REDEFINES WS-SUBPROGRAM-NUMBERS.
+           05  WS-SUBPROGRAM-NUMBER    PIC 99 OCCURS 11 TIMES
+                                        INDEXED BY SUB-IDX.
+
+       *> Companion division-table dispatch list: same table numbers
+       *> as the multiplication list above, run right after it, so
+       *> the training materials get matching division facts for the
+       *> same range.
+       01  WS-DIV-SUBPROGRAM-NAMES.
+           05  FILLER                  PIC X(10) VALUE "DIV2      ".
+           05  FILLER                  PIC X(10) VALUE "DIV3      ".
+           05  FILLER                  PIC X(10) VALUE "DIV4      ".
+           05  FILLER                  PIC X(10) VALUE "DIV5      ".
+           05  FILLER                  PIC X(10) VALUE "DIV6      ".
+           05  FILLER                  PIC X(10) VALUE "DIV7      ".
+           05  FILLER                  PIC X(10) VALUE "DIV8      ".
+           05  FILLER                  PIC X(10) VALUE "DIV9      ".
+           05  FILLER                  PIC X(10) VALUE "DIV10     ".
+           05  FILLER                  PIC X(10) VALUE "DIV11     ".
+           05  FILLER                  PIC X(10) VALUE "DIV12     ".
+       01  WS-DIV-SUBPROGRAM-TABLE REDEFINES WS-DIV-SUBPROGRAM-NAMES.
+           05  WS-DIV-SUBPROGRAM-NAME  PIC X(10) OCCURS 11 TIMES.
+
+       *> End-of-job summary tracking: one entry per dispatch-list slot,
+       *> recording whether that table was invoked this run and whether
+       *> the CALL succeeded.
+       01  WS-SUMMARY-TABLE.
+           05  WS-SUMMARY-ENTRY OCCURS 11 TIMES.
+               10  WS-SUMMARY-INVOKED  PIC X VALUE "N".
+               10  WS-SUMMARY-OK       PIC X VALUE "N".
+       01  WS-TABLES-RUN-COUNT          PIC 99 VALUE 0.
+       01  WS-TABLES-FAILED-COUNT       PIC 99 VALUE 0.
+       01  WS-TOTAL-LINES               PIC 9(4) VALUE 0.
+       01  WS-WANT-TABLE                PIC X VALUE "N".
+           88  WS-TABLE-WANTED          VALUE "Y".
+       01  WS-SUBSET-IDX                PIC 99 VALUE 0.
+
+       *> End-of-job summary tracking for the division dispatch list,
+       *> mirroring WS-SUMMARY-TABLE above.
+       01  WS-DIV-SUMMARY-TABLE.
+           05  WS-DIV-SUMMARY-ENTRY OCCURS 11 TIMES.
+               10  WS-DIV-SUMMARY-INVOKED PIC X VALUE "N".
+               10  WS-DIV-SUMMARY-OK      PIC X VALUE "N".
+       01  WS-DIV-TABLES-RUN-COUNT      PIC 99 VALUE 0.
+       01  WS-DIV-TABLES-FAILED-COUNT   PIC 99 VALUE 0.
+       01  WS-DIV-TOTAL-LINES           PIC 9(4) VALUE 0.
+
+      *> Failure count for the one-shot report CALLs (GRDRPT, SQRTBL,
+      *> CUBETBL, POWTBL, ITMPRICE) so a failed CALL to any of them
+      *> shows up in the same end-of-job pass/fail test as a failed
+      *> table CALL, instead of only being logged and DISPLAYed.
+       01  WS-REPORT-FAILED-COUNT       PIC 99 VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-CONTROL.
+           ACCEPT WS-START-TIME FROM TIME
+           PERFORM INITIALIZE-REPORT-CONTROL-AREA
+           PERFORM READ-CONTROL-CARD
+           PERFORM READ-SUBPROGRAM-LIST
+           PERFORM READ-RESTART-CHECKPOINT
+           PERFORM OPEN-AUDIT-LOG
+           PERFORM VARYING SUB-IDX FROM 1 BY 1
+                   UNTIL SUB-IDX > WS-SUBPROGRAM-COUNT
+               MOVE WS-SUBPROGRAM-NUMBER (SUB-IDX) TO I
+               PERFORM DETERMINE-IF-TABLE-WANTED
+               IF WS-TABLE-WANTED AND SUB-IDX > WS-LAST-COMPLETED
+                   DISPLAY "Calling multiplication for " I
+                   MOVE "Y" TO WS-SUMMARY-INVOKED (SUB-IDX)
+                   CALL "MULTGEN" USING WS-SUBPROGRAM-NUMBER (SUB-IDX)
+                       ON EXCEPTION
+                           DISPLAY "*** CALL FAILED: MULTGEN FOR TABLE "
+                               I " - CONTINUING WITH"
+                                   " REMAINING TABLES ***"
+                           MOVE "N" TO WS-SUMMARY-OK (SUB-IDX)
+                           ADD 1 TO WS-TABLES-FAILED-COUNT
+                           MOVE "MULTGEN" TO WS-AUDIT-NAME
+                           PERFORM WRITE-AUDIT-LOG-ENTRY-FAILED
+                       NOT ON EXCEPTION
+                           MOVE "Y" TO WS-SUMMARY-OK (SUB-IDX)
+                           ADD 1 TO WS-TABLES-RUN-COUNT
+             *> MULTGEN's line count runs from CTL-NEG-MULT-LOW, not
+             *> CTL-MULT-LOW, when the negative/zero extension is in
+             *> effect.
+                           ADD CTL-MULT-HIGH TO WS-TOTAL-LINES
+                           SUBTRACT CTL-NEG-MULT-LOW FROM WS-TOTAL-LINES
+                           ADD 1 TO WS-TOTAL-LINES
+                           MOVE SUB-IDX TO WS-LAST-COMPLETED
+                           PERFORM WRITE-RESTART-CHECKPOINT
+                           MOVE "MULTGEN" TO WS-AUDIT-NAME
+                           PERFORM WRITE-AUDIT-LOG-ENTRY-OK
+                   END-CALL
+               END-IF
+           END-PERFORM
+           PERFORM VARYING SUB-IDX FROM 1 BY 1
+                   UNTIL SUB-IDX > WS-SUBPROGRAM-COUNT
+               MOVE WS-SUBPROGRAM-NUMBER (SUB-IDX) TO I
+               PERFORM DETERMINE-IF-TABLE-WANTED
+               IF WS-TABLE-WANTED AND SUB-IDX > WS-DIV-LAST-COMPLETED
+                   DISPLAY "Calling division for " I
+                   MOVE "Y" TO WS-DIV-SUMMARY-INVOKED (SUB-IDX)
+                   CALL WS-DIV-SUBPROGRAM-NAME (SUB-IDX)
+                       ON EXCEPTION
+                           DISPLAY "*** CALL FAILED: "
+                               WS-DIV-SUBPROGRAM-NAME (SUB-IDX)
+                               " FOR TABLE " I
+                               " - CONTINUING WITH REMAINING TABLES ***"
+                           MOVE "N" TO WS-DIV-SUMMARY-OK (SUB-IDX)
+                           ADD 1 TO WS-DIV-TABLES-FAILED-COUNT
+                           MOVE WS-DIV-SUBPROGRAM-NAME (SUB-IDX)
+                               TO WS-AUDIT-NAME
+                           PERFORM WRITE-AUDIT-LOG-ENTRY-FAILED
+                       NOT ON EXCEPTION
+                           MOVE "Y" TO WS-DIV-SUMMARY-OK (SUB-IDX)
+                           ADD 1 TO WS-DIV-TABLES-RUN-COUNT
+                           ADD CTL-MULT-HIGH TO WS-DIV-TOTAL-LINES
+                           SUBTRACT CTL-MULT-LOW FROM WS-DIV-TOTAL-LINES
+                           ADD 1 TO WS-DIV-TOTAL-LINES
+                           MOVE SUB-IDX TO WS-DIV-LAST-COMPLETED
+                           PERFORM WRITE-RESTART-CHECKPOINT
+                           MOVE WS-DIV-SUBPROGRAM-NAME (SUB-IDX)
+                               TO WS-AUDIT-NAME
+                           PERFORM WRITE-AUDIT-LOG-ENTRY-OK
+                   END-CALL
+               END-IF
+           END-PERFORM
+           MOVE 0 TO I
+       *> The grid/squares/cubes/power/extended-price reports below
+       *> always sweep the full range themselves and take no part in
+       *> the CTL-SUBSET-LIST split honored above, so when a control
+       *> card partitions one run across multiple jobs (see PARTBL.jcl)
+       *> only one of them leaves CTL-ONESHOT-SKIP off; the rest
+       *> produce nothing here rather than recomputing -- and
+       *> re-splitting -- the same full-range output more than once
+       *> per run.
+           IF NOT CTL-ONESHOT-SKIP-ON
+               CALL "GRDRPT"
+                   ON EXCEPTION
+                       DISPLAY "*** CALL FAILED: GRDRPT - GRID "
+                           "REPORT SKIPPED ***"
+                       ADD 1 TO WS-REPORT-FAILED-COUNT
+                       MOVE "GRDRPT" TO WS-AUDIT-NAME
+                       PERFORM WRITE-AUDIT-LOG-ENTRY-FAILED
+                   NOT ON EXCEPTION
+                       MOVE "GRDRPT" TO WS-AUDIT-NAME
+                       PERFORM WRITE-AUDIT-LOG-ENTRY-OK
+               END-CALL
+               CALL "SQRTBL"
+                   ON EXCEPTION
+                       DISPLAY "*** CALL FAILED: SQRTBL - SQUARES "
+                           "TABLE SKIPPED ***"
+                       ADD 1 TO WS-REPORT-FAILED-COUNT
+                       MOVE "SQRTBL" TO WS-AUDIT-NAME
+                       PERFORM WRITE-AUDIT-LOG-ENTRY-FAILED
+                   NOT ON EXCEPTION
+                       MOVE "SQRTBL" TO WS-AUDIT-NAME
+                       PERFORM WRITE-AUDIT-LOG-ENTRY-OK
+               END-CALL
+               CALL "CUBETBL"
+                   ON EXCEPTION
+                       DISPLAY "*** CALL FAILED: CUBETBL - CUBES "
+                           "TABLE SKIPPED ***"
+                       ADD 1 TO WS-REPORT-FAILED-COUNT
+                       MOVE "CUBETBL" TO WS-AUDIT-NAME
+                       PERFORM WRITE-AUDIT-LOG-ENTRY-FAILED
+                   NOT ON EXCEPTION
+                       MOVE "CUBETBL" TO WS-AUDIT-NAME
+                       PERFORM WRITE-AUDIT-LOG-ENTRY-OK
+               END-CALL
+               IF CTL-POWER-EXPONENT > 0
+                   CALL "POWTBL" USING CTL-POWER-EXPONENT
+                       ON EXCEPTION
+                           DISPLAY "*** CALL FAILED: POWTBL - POWER "
+                               "TABLE SKIPPED ***"
+                           ADD 1 TO WS-REPORT-FAILED-COUNT
+                           MOVE "POWTBL" TO WS-AUDIT-NAME
+                           PERFORM WRITE-AUDIT-LOG-ENTRY-FAILED
+                       NOT ON EXCEPTION
+                           MOVE "POWTBL" TO WS-AUDIT-NAME
+                           PERFORM WRITE-AUDIT-LOG-ENTRY-OK
+                   END-CALL
+               END-IF
+       *> Item-master extended-price mode runs alongside the fixed
+       *> reference tables above, not instead of them, whenever the
+       *> control card turns it on.
+               IF CTL-ITEM-MODE-ON
+                   CALL "ITMPRICE"
+                       ON EXCEPTION
+                           DISPLAY "*** CALL FAILED: ITMPRICE - "
+                               "EXTENDED-PRICE REPORT SKIPPED ***"
+                           ADD 1 TO WS-REPORT-FAILED-COUNT
+                           MOVE "ITMPRICE" TO WS-AUDIT-NAME
+                           PERFORM WRITE-AUDIT-LOG-ENTRY-FAILED
+                       NOT ON EXCEPTION
+                           MOVE "ITMPRICE" TO WS-AUDIT-NAME
+                           PERFORM WRITE-AUDIT-LOG-ENTRY-OK
+                   END-CALL
+               END-IF
+           END-IF
+           ACCEPT WS-END-TIME FROM TIME
+           PERFORM COMPUTE-ELAPSED-TIME
+           PERFORM PRINT-SUMMARY
+           PERFORM CLOSE-AUDIT-LOG
+           IF WS-TABLES-FAILED-COUNT > 0
+                   OR WS-DIV-TABLES-FAILED-COUNT > 0
+                   OR WS-REPORT-FAILED-COUNT > 0
+               MOVE 8 TO RETURN-CODE
+               PERFORM NOTIFY-OPERATOR-ABEND
+           ELSE
+               PERFORM CLEAR-RESTART-CHECKPOINT
+           END-IF.
+           STOP RUN.
+
+       DETERMINE-IF-TABLE-WANTED.
+           *> Quick-test mode takes priority over everything else:
+           *> only tables 3 and 9 run, for a fast smoke test.
+           *> Otherwise, with no subset on the control card, fall
+           *> back to the full CTL-LOW-RANGE/CTL-HIGH-RANGE sweep.  With
+           *> a subset, only the listed table numbers are wanted
+           *> regardless of range.
+           MOVE "N" TO WS-WANT-TABLE
+           IF CTL-TEST-MODE-ON
+               IF I = 3 OR I = 9
+                   MOVE "Y" TO WS-WANT-TABLE
+               END-IF
+           ELSE
+               IF CTL-SUBSET-COUNT = 0
+                   IF I >= CTL-LOW-RANGE AND I <= CTL-HIGH-RANGE
+                       MOVE "Y" TO WS-WANT-TABLE
+                   END-IF
+               ELSE
+                   PERFORM VARYING WS-SUBSET-IDX FROM 1 BY 1
+                           UNTIL WS-SUBSET-IDX > CTL-SUBSET-COUNT
+                       IF CTL-SUBSET-ENTRY (WS-SUBSET-IDX) = I
+                           MOVE "Y" TO WS-WANT-TABLE
+                       END-IF
+                   END-PERFORM
+               END-IF
+           END-IF.
+
+       READ-RESTART-CHECKPOINT.
+           *> A nonzero checkpoint means a prior run of this job abended
+           *> partway through; resume just after the last dispatch-list
+           *> position that completed instead of redoing tables already
+           *> balanced.  WS-LAST-COMPLETED holds a POSITION (compared
+           *> against SUB-IDX), not a table number, so an operator-
+           *> reordered subprogram list can't cause a not-yet-run table
+           *> to be skipped on restart.  The multiplication and division
+           *> passes each keep their own position, since the division
+           *> pass only starts once multiplication finishes -- a single
+           *> shared position would read as "division complete" as soon
+           *> as multiplication finished, skipping every division table
+           *> on a restart that lands after that point.
+           MOVE 0 TO WS-LAST-COMPLETED
+           MOVE 0 TO WS-DIV-LAST-COMPLETED
+           OPEN INPUT RESTART-FILE
+           IF WS-RESTART-STATUS = "00"
+               READ RESTART-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE RESTART-LAST-INDEX TO WS-LAST-COMPLETED
+                       MOVE RESTART-DIV-LAST-INDEX
+                           TO WS-DIV-LAST-COMPLETED
+               END-READ
+               CLOSE RESTART-FILE
+           END-IF.
+
+       READ-SUBPROGRAM-LIST.
+           *> When the control file is present, rebuild both dispatch
+           *> lists from it so operations can reorder, disable, or add a
+           *> table without a recompile.  Each number drives
+           *> WS-SUBPROGRAM-NUMBER (for MULTGEN) and the matching
+           *> DIVn name (for the division pass) at the same index,
+           *> preserving the pairing the rest of MAIN-CONTROL relies on.
+           OPEN INPUT SUBPROGRAM-LIST-FILE
+           IF WS-SUBLIST-STATUS = "00"
+               MOVE 0 TO WS-SUBPROGRAM-COUNT
+               MOVE "N" TO WS-SUBLIST-OVERFLOW
+               PERFORM UNTIL WS-SUBLIST-AT-EOF
+                   READ SUBPROGRAM-LIST-FILE
+                       AT END
+                           SET WS-SUBLIST-AT-EOF TO TRUE
+                       NOT AT END
+             *> Reject anything past the 11th entry instead of indexing
+             *> past WS-SUBPROGRAM-NUMBER/WS-DIV-SUBPROGRAM-NAME's
+             *> OCCURS 11 bound -- an operator-maintained control file
+             *> can otherwise overrun both tables.
+                           IF WS-SUBPROGRAM-COUNT >= 11
+                               IF NOT WS-SUBLIST-HAS-OVERFLOWED
+                                   DISPLAY "*** SUBLIST HAS "
+                                       "MORE THAN 11 "
+                                       "ENTRIES - EXTRA "
+                                       "ENTRIES IGNORED ***"
+                                       UPON CONSOLE
+                                   SET WS-SUBLIST-HAS-OVERFLOWED TO TRUE
+                               END-IF
+             *> A blank or non-numeric SL-NUMBER would otherwise
+             *> propagate unvalidated into MULTGEN's LK-MULTIPLICAND
+             *> and into a dynamic "DIVnn" CALL name.
+                           ELSE IF SL-NUMBER NOT NUMERIC
+                               DISPLAY "*** SUBLIST ENTRY SKIPPED - "
+                                   "NON-NUMERIC TABLE NUMBER ***"
+                                   UPON CONSOLE
+                           ELSE
+                               ADD 1 TO WS-SUBPROGRAM-COUNT
+                               MOVE SL-NUMBER TO
+                               WS-SUBPROGRAM-NUMBER
+                                   (WS-SUBPROGRAM-COUNT)
+                               MOVE SL-NUMBER TO WS-SL-NUM-DISPLAY
+                               MOVE SPACES TO
+                               WS-DIV-SUBPROGRAM-NAME
+                                   (WS-SUBPROGRAM-COUNT)
+                               STRING "DIV" DELIMITED BY SIZE
+                                   FUNCTION TRIM (WS-SL-NUM-DISPLAY)
+                                       DELIMITED BY SIZE
+                               INTO WS-DIV-SUBPROGRAM-NAME
+                                   (WS-SUBPROGRAM-COUNT)
+                               END-STRING
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE SUBPROGRAM-LIST-FILE
+           END-IF.
+
+       OPEN-AUDIT-LOG.
+           *> Append to the same AUDITLOG across runs, like
+           *> TBLOUT/CSVOUT/DW-EXTRACT do, so a day's worth of runs
+           *> (including restarts) stay on one growing log.
+           IF RPT-RUN-DATE = SPACES
+               ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+               STRING WS-TODAY-YYYY "-" WS-TODAY-MM "-" WS-TODAY-DD
+                   DELIMITED BY SIZE INTO RPT-RUN-DATE
+               END-STRING
+           END-IF
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF WS-AUDITLOG-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+
+       WRITE-AUDIT-LOG-ENTRY-OK.
+           MOVE "OK     " TO AL-STATUS
+           PERFORM WRITE-AUDIT-LOG-ENTRY.
+
+       WRITE-AUDIT-LOG-ENTRY-FAILED.
+           MOVE "FAILED " TO AL-STATUS
+           PERFORM WRITE-AUDIT-LOG-ENTRY.
+
+       WRITE-AUDIT-LOG-ENTRY.
+           MOVE SPACES TO AUDIT-LOG-RECORD
+           MOVE RPT-RUN-DATE TO AL-RUN-DATE
+           MOVE WS-AUDIT-NAME TO AL-SUBPROGRAM-NAME
+           MOVE I TO AL-TABLE-NUMBER
+           WRITE AUDIT-LOG-RECORD.
+
+       CLOSE-AUDIT-LOG.
+           CLOSE AUDIT-LOG-FILE.
+
+       WRITE-RESTART-CHECKPOINT.
+           OPEN OUTPUT RESTART-FILE
+           MOVE WS-LAST-COMPLETED TO RESTART-LAST-INDEX
+           MOVE WS-DIV-LAST-COMPLETED TO RESTART-DIV-LAST-INDEX
+           WRITE RESTART-RECORD
+           CLOSE RESTART-FILE.
+
+       CLEAR-RESTART-CHECKPOINT.
+           OPEN OUTPUT RESTART-FILE
+           MOVE 0 TO RESTART-LAST-INDEX
+           MOVE 0 TO RESTART-DIV-LAST-INDEX
+           WRITE RESTART-RECORD
+           CLOSE RESTART-FILE.
+
+       PRINT-SUMMARY.
+           DISPLAY " "
+           DISPLAY "===== MAIN END-OF-JOB SUMMARY ====="
+           DISPLAY "MULTIPLICATION TABLES INVOKED: " WS-TABLES-RUN-COUNT
+           DISPLAY "MULTIPLICATION TABLES FAILED : "
+               WS-TABLES-FAILED-COUNT
+           DISPLAY "MULTIPLICATION LINES PRODUCED: " WS-TOTAL-LINES
+           DISPLAY "MULTIPLICATION GRAND TOTAL   : " RPT-GRAND-TOTAL
+           DISPLAY "MULTIPLICATION GRAND COUNT   : " RPT-GRAND-COUNT
+           PERFORM VARYING SUB-IDX FROM 1 BY 1
+                   UNTIL SUB-IDX > WS-SUBPROGRAM-COUNT
+               IF WS-SUMMARY-INVOKED (SUB-IDX) = "Y"
+                   DISPLAY "  MULTGEN    NUMBER "
+                       WS-SUBPROGRAM-NUMBER (SUB-IDX)
+                       " STATUS " WS-SUMMARY-OK (SUB-IDX)
+               END-IF
+           END-PERFORM
+           DISPLAY "DIVISION TABLES INVOKED      : "
+               WS-DIV-TABLES-RUN-COUNT
+           DISPLAY "DIVISION TABLES FAILED       : "
+               WS-DIV-TABLES-FAILED-COUNT
+           DISPLAY "DIVISION LINES PRODUCED      : " WS-DIV-TOTAL-LINES
+           PERFORM VARYING SUB-IDX FROM 1 BY 1
+                   UNTIL SUB-IDX > WS-SUBPROGRAM-COUNT
+               IF WS-DIV-SUMMARY-INVOKED (SUB-IDX) = "Y"
+                   DISPLAY "  " WS-DIV-SUBPROGRAM-NAME (SUB-IDX)
+                       " NUMBER " WS-SUBPROGRAM-NUMBER (SUB-IDX)
+                       " STATUS " WS-DIV-SUMMARY-OK (SUB-IDX)
+               END-IF
+           END-PERFORM
+           DISPLAY "ONE-SHOT REPORTS FAILED       : "
+               WS-REPORT-FAILED-COUNT
+           DISPLAY "ELAPSED TIME (SECONDS)       : " WS-ELAPSED-SECONDS
+           DISPLAY "====================================".
+
+       COMPUTE-ELAPSED-TIME.
+           *> HHMMSSTT from ACCEPT FROM TIME, converted to total
+           *> hundredths-of-a-second for start and end, subtracted to
+           *> get the elapsed run time.  Add a day's worth of
+           *> hundredths if the run crossed midnight so the
+           *> subtraction doesn't go negative.
+           COMPUTE WS-START-HUNDREDTHS =
+               WS-START-HH * 360000 + WS-START-MM * 6000
+               + WS-START-SS * 100 + WS-START-TT
+           COMPUTE WS-END-HUNDREDTHS =
+               WS-END-HH * 360000 + WS-END-MM * 6000
+               + WS-END-SS * 100 + WS-END-TT
+           IF WS-END-HUNDREDTHS < WS-START-HUNDREDTHS
+               ADD 8640000 TO WS-END-HUNDREDTHS
+           END-IF
+           COMPUTE WS-ELAPSED-HUNDREDTHS =
+               WS-END-HUNDREDTHS - WS-START-HUNDREDTHS
+           COMPUTE WS-ELAPSED-SECONDS = WS-ELAPSED-HUNDREDTHS / 100.
+
+       NOTIFY-OPERATOR-ABEND.
+           *> One unmistakable message routed to the console instead of
+           *> SYSOUT, so whoever is watching the screen catches the
+           *> abnormal termination the moment it happens instead of
+           *> finding it later in a job log nobody scrolled down to.
+           DISPLAY "***************************************************"
+               UPON CONSOLE
+           DISPLAY "*** MAIN JOB ENDING WITH RETURN-CODE 8          ***"
+               UPON CONSOLE
+           DISPLAY "*** MULTIPLICATION TABLES FAILED: "
+               WS-TABLES-FAILED-COUNT UPON CONSOLE
+           DISPLAY "*** DIVISION TABLES FAILED      : "
+               WS-DIV-TABLES-FAILED-COUNT UPON CONSOLE
+           DISPLAY "*** ONE-SHOT REPORTS FAILED     : "
+               WS-REPORT-FAILED-COUNT UPON CONSOLE
+           DISPLAY "*** SEE SYSOUT/AUDITLOG FOR WHICH "
+               "TABLES FAILED  ***"
+               UPON CONSOLE
+           DISPLAY "***************************************************"
+               UPON CONSOLE.
+
+       INITIALIZE-REPORT-CONTROL-AREA.
+           *> RPT-CONTROL-AREA (RPTCTL.cpy) is EXTERNAL, and a VALUE
+           *> clause on an EXTERNAL item's first allocation is not
+           *> reliably honored across COBOL implementations.  This
+           *> run unit's first paragraph sets the fields explicitly
+           *> instead of depending on RPTCTL.cpy's VALUE clauses, so
+           *> RPT-RUN-DATE/RPT-PAGE-NUMBER/RPT-GRAND-TOTAL/
+           *> RPT-GRAND-COUNT start clean regardless of what the
+           *> runtime does with VALUE on first reference.
+           MOVE SPACES TO RPT-RUN-DATE
+           MOVE 0 TO RPT-PAGE-NUMBER
+           MOVE 0 TO RPT-GRAND-TOTAL
+           MOVE 0 TO RPT-GRAND-COUNT.
+
+       READ-CONTROL-CARD.
+           *> Defaults match the historical fixed range (2-12 outer, 1-9
+           *> inner) so a run with no control card behaves as before.
+           MOVE 2 TO CTL-LOW-RANGE
+           MOVE 12 TO CTL-HIGH-RANGE
+           MOVE 1 TO CTL-MULT-LOW
+           MOVE 9 TO CTL-MULT-HIGH
+           MOVE 0 TO CTL-SUBSET-COUNT
+           MOVE "N" TO CTL-TEST-MODE
+           MOVE 0 TO CTL-POWER-EXPONENT
+           MOVE 1 TO CTL-NEG-MULT-LOW
+           MOVE "N" TO CTL-ITEM-MODE
+           MOVE "N" TO CTL-ONESHOT-SKIP
+           OPEN INPUT CONTROL-CARD-FILE
+           IF WS-CTLCARD-STATUS = "00"
+               READ CONTROL-CARD-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CC-LOW-RANGE TO CTL-LOW-RANGE
+                       MOVE CC-HIGH-RANGE TO CTL-HIGH-RANGE
+                       MOVE CC-MULT-LOW TO CTL-MULT-LOW
+                       MOVE CC-MULT-HIGH TO CTL-MULT-HIGH
+                       MOVE CC-SUBSET-COUNT TO CTL-SUBSET-COUNT
+                       MOVE CC-SUBSET-LIST TO CTL-SUBSET-LIST
+                       MOVE CC-TEST-MODE TO CTL-TEST-MODE
+                       MOVE CC-POWER-EXPONENT TO CTL-POWER-EXPONENT
+                       MOVE CC-NEG-MULT-LOW TO CTL-NEG-MULT-LOW
+             *> An operator-supplied business date overrides the
+             *> system-date fallback WRTTBL.cpy otherwise fills in on
+             *> the first report header written.  RPT-RUN-DATE is
+             *> EXTERNAL (RPTCTL.cpy), so setting it here makes it
+             *> visible to every subprogram's report header and to
+             *> the audit log.
+                       IF CC-BUSINESS-DATE NOT = SPACES
+                           MOVE CC-BUSINESS-DATE TO RPT-RUN-DATE
+                       END-IF
+                       MOVE CC-ITEM-MODE TO CTL-ITEM-MODE
+                       MOVE CC-ONESHOT-SKIP TO CTL-ONESHOT-SKIP
+                       SET CTL-CARD-WAS-READ TO TRUE
+               END-READ
+               CLOSE CONTROL-CARD-FILE
+           END-IF
+           IF CTL-CARD-WAS-READ
+               PERFORM EDIT-CONTROL-CARD
+           END-IF.
+
+       EDIT-CONTROL-CARD.
+           *> Reject an out-of-range or non-numeric control card before
+           *> the dispatch loop starts and CALLs anything, rather than
+           *> letting a bad parameter drive the dispatch list into
+           *> garbage table numbers.
+           MOVE "N" TO WS-CARD-REJECTED
+           IF CTL-LOW-RANGE NOT NUMERIC OR CTL-HIGH-RANGE NOT NUMERIC
+                   OR CTL-MULT-LOW NOT NUMERIC
+                           OR CTL-MULT-HIGH NOT NUMERIC
+                   OR CTL-NEG-MULT-LOW NOT NUMERIC
+             *> A non-numeric power exponent would otherwise reach
+             *> MAIN-CONTROL's "IF CTL-POWER-EXPONENT > 0" test and
+             *> the CALL "POWTBL" USING it unvalidated.
+                   OR CTL-POWER-EXPONENT NOT NUMERIC
+             *> A non-numeric subset count would otherwise reach
+             *> DETERMINE-IF-TABLE-WANTED's PERFORM VARYING as an
+             *> unvalidated loop bound.
+                   OR CTL-SUBSET-COUNT NOT NUMERIC
+               SET CARD-IS-REJECTED TO TRUE
+           END-IF
+           IF NOT CARD-IS-REJECTED
+               IF CTL-LOW-RANGE > CTL-HIGH-RANGE
+                       OR CTL-MULT-LOW > CTL-MULT-HIGH
+                       OR CTL-LOW-RANGE < 2 OR CTL-HIGH-RANGE > 99
+                       OR CTL-MULT-LOW < 1 OR CTL-MULT-HIGH > 99
+             *> The negative/zero extension may not reach below
+             *> CTL-MULT-LOW and is capped to a "small" range.
+                       OR CTL-NEG-MULT-LOW > CTL-MULT-LOW
+                       OR CTL-NEG-MULT-LOW < -9
+             *> Keep the power table to a sane exponent range.
+                       OR CTL-POWER-EXPONENT > 9
+             *> CTL-SUBSET-ENTRY (CTLCARD.cpy) only OCCURS 11 TIMES;
+             *> a count above that would walk DETERMINE-IF-TABLE-WANTED's
+             *> subscript past the table into adjacent EXTERNAL storage,
+             *> and WS-SUBSET-IDX (PIC 99) would wrap past the high end
+             *> of its own PIC width before the PERFORM VARYING's UNTIL
+             *> test ever saw it exceed a count that high, looping
+             *> forever.
+                       OR CTL-SUBSET-COUNT > 11
+                   SET CARD-IS-REJECTED TO TRUE
+               END-IF
+           END-IF
+           IF NOT CARD-IS-REJECTED AND CTL-SUBSET-COUNT > 0
+               PERFORM VALIDATE-SUBSET-ENTRIES
+           END-IF
+           IF CARD-IS-REJECTED
+               DISPLAY "*** CONTROL CARD REJECTED: OUT-OF-RANGE OR "
+                   "NON-NUMERIC BOUNDS - DEFAULTS (2-12 / 1-9) USED ***"
+               MOVE 2 TO CTL-LOW-RANGE
+               MOVE 12 TO CTL-HIGH-RANGE
+               MOVE 1 TO CTL-MULT-LOW
+               MOVE 9 TO CTL-MULT-HIGH
+               MOVE 0 TO CTL-SUBSET-COUNT
+               MOVE "N" TO CTL-TEST-MODE
+               MOVE 1 TO CTL-NEG-MULT-LOW
+               MOVE 0 TO CTL-POWER-EXPONENT
+               MOVE "N" TO CTL-ITEM-MODE
+               MOVE "N" TO CTL-ONESHOT-SKIP
+             *> An unvalidated CC-BUSINESS-DATE may already have been
+             *> moved into RPT-RUN-DATE (EXTERNAL, read by every report
+             *> header and the audit log) before the rest of the card
+             *> was known to be bad -- reset it along with the other
+             *> fields so a rejected card falls back to today's system
+             *> date instead of printing a garbage date all run.
+               MOVE SPACES TO RPT-RUN-DATE
+           END-IF.
+
+       VALIDATE-SUBSET-ENTRIES.
+           *> CTL-SUBSET-COUNT is already confirmed NUMERIC and <= 11
+           *> above, so this PERFORM VARYING stays within
+           *> CTL-SUBSET-ENTRY's OCCURS 11 bound.  A non-numeric entry
+           *> would otherwise reach DETERMINE-IF-TABLE-WANTED's
+           *> "CTL-SUBSET-ENTRY (WS-SUBSET-IDX) = I" comparison
+           *> unvalidated.
+           PERFORM VARYING WS-SUBSET-IDX FROM 1 BY 1
+                   UNTIL WS-SUBSET-IDX > CTL-SUBSET-COUNT
+               IF CTL-SUBSET-ENTRY (WS-SUBSET-IDX) NOT NUMERIC
+                   SET CARD-IS-REJECTED TO TRUE
+               END-IF
+           END-PERFORM.
+
+
+
